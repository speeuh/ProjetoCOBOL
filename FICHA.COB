@@ -0,0 +1,355 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FICHA.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      ********************************************************
+      * IMPRESSAO DA FICHA CADASTRAL DO PACIENTE *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADPACI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CPF
+                      FILE STATUS  IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOMEPACI
+                                    WITH DUPLICATES.
+
+            SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                    WITH DUPLICATES.
+
+            SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION  IS INDEXED
+                    ACCESS MODE   IS DYNAMIC
+                    RECORD KEY    IS CODIGO
+                    FILE STATUS   IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                    WITH DUPLICATES.
+
+            SELECT FICHAREL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGCADPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEPACI       PIC X(30).
+          03 EMAIL          PIC X(30).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 DATANASCT      PIC 9(08).
+          03 CONVPACI       PIC 9(04).
+          03 CEPPACI        PIC 9(08).
+          03 NUMENDERECO    PIC 9(04).
+          03 COMPENDERECO   PIC X(12).
+          03 TELEFONE       OCCURS 3 TIMES.
+             05 TIPOTEL     PIC X(01).
+             05 NUMTEL      PIC 9(11).
+          03 NUMAUTORIZ     PIC X(12).
+          03 DTAUTORIZ      PIC 9(08).
+          03 STATUSREG      PIC X(01).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCADCEP.
+                03 CEP               PIC 9(08).
+                03 ENDERECO          PIC X(30).
+                03 BAIRRO            PIC X(20).
+                03 CIDADE            PIC X(20).
+                03 ESTADO            PIC X(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCADCONV.
+                03 CODIGO            PIC 9(04).
+                03 NOME              PIC X(30).
+                03 TPPLANO           PIC 9(02).
+                03 VLRPLANO          PIC 9(06)V99.
+                03 VLRCOPART         PIC 9(04)V99.
+                03 DTVALIDADE        PIC 9(08).
+                03 STATUSREG         PIC X(01).
+      *
+       FD FICHAREL
+               LABEL RECORD IS STANDARD.
+       01 LINHA-FICHA        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 TXTSEXO        PIC X(12) VALUE SPACES.
+       01 MASC1          PIC 99.99.9999.
+       01 MASC2          PIC 99.99.9999.
+
+       01 LIN-TITULO1.
+          03 FILLER      PIC X(50) VALUE
+             "==================================================".
+       01 LIN-TITULO2.
+          03 FILLER      PIC X(22) VALUE SPACES.
+          03 FILLER      PIC X(28) VALUE
+                         "FICHA CADASTRAL DO PACIENTE".
+       01 LIN-F01.
+          03 FILLER      PIC X(05) VALUE "CPF:".
+          03 LF1-CPF     PIC ZZZZZZZZZZ9.
+          03 FILLER      PIC X(04) VALUE SPACES.
+          03 FILLER      PIC X(06) VALUE "NOME:".
+          03 LF1-NOME    PIC X(30).
+       01 LIN-F02.
+          03 FILLER      PIC X(07) VALUE "EMAIL:".
+          03 LF2-EMAIL   PIC X(30).
+          03 FILLER      PIC X(04) VALUE SPACES.
+          03 FILLER      PIC X(12) VALUE "NASCIMENTO:".
+          03 LF2-NASC    PIC 99.99.9999.
+       01 LIN-F03.
+          03 FILLER      PIC X(06) VALUE "SEXO:".
+          03 LF3-SEXO    PIC X(10).
+          03 FILLER      PIC X(04) VALUE SPACES.
+          03 FILLER      PIC X(16) VALUE "TEL. PRINCIPAL:".
+          03 LF3-TEL     PIC 9(11).
+       01 LIN-END0.
+          03 FILLER      PIC X(22) VALUE
+                         "-----[ ENDERECO ]-----".
+       01 LIN-F04.
+          03 FILLER      PIC X(09) VALUE "CEP:".
+          03 LF4-CEP     PIC 9(08).
+          03 FILLER      PIC X(03) VALUE SPACES.
+          03 FILLER      PIC X(09) VALUE "ENDERECO:".
+          03 LF4-ENDER   PIC X(30).
+          03 FILLER      PIC X(05) VALUE "NUM:".
+          03 LF4-NUM     PIC 9(04).
+       01 LIN-F05.
+          03 FILLER      PIC X(10) VALUE "COMPLEM.:".
+          03 LF5-COMPL   PIC X(12).
+          03 FILLER      PIC X(03) VALUE SPACES.
+          03 FILLER      PIC X(08) VALUE "BAIRRO:".
+          03 LF5-BAIRRO  PIC X(20).
+       01 LIN-F06.
+          03 FILLER      PIC X(08) VALUE "CIDADE:".
+          03 LF6-CIDADE  PIC X(20).
+          03 FILLER      PIC X(03) VALUE SPACES.
+          03 FILLER      PIC X(03) VALUE "UF:".
+          03 LF6-UF      PIC X(02).
+       01 LIN-PLA0.
+          03 FILLER      PIC X(19) VALUE
+                         "-----[ PLANO ]-----".
+       01 LIN-F07.
+          03 FILLER      PIC X(08) VALUE "CODIGO:".
+          03 LF7-CODIGO  PIC ZZZ9.
+          03 FILLER      PIC X(03) VALUE SPACES.
+          03 FILLER      PIC X(06) VALUE "NOME:".
+          03 LF7-NOME    PIC X(30).
+       01 LIN-F08.
+          03 FILLER      PIC X(07) VALUE "VALOR:".
+          03 LF8-VALOR   PIC ZZZ.ZZ9,99.
+          03 FILLER      PIC X(03) VALUE SPACES.
+          03 FILLER      PIC X(08) VALUE "COPART.:".
+          03 LF8-COPART  PIC ZZ9,99.
+          03 FILLER      PIC X(03) VALUE SPACES.
+          03 FILLER      PIC X(10) VALUE "VALIDADE:".
+          03 LF8-VALID   PIC 99.99.9999.
+       01 LIN-F09.
+          03 FILLER      PIC X(13) VALUE "AUTORIZACAO:".
+          03 LF9-AUTORIZ PIC X(12).
+          03 FILLER      PIC X(03) VALUE SPACES.
+          03 FILLER      PIC X(06) VALUE "DATA:".
+          03 LF9-DTAUT   PIC 99.99.9999.
+       01 LIN-ASS.
+          03 FILLER      PIC X(30) VALUE SPACES.
+          03 FILLER      PIC X(20) VALUE
+                         "____________________".
+       01 LIN-ASS2.
+          03 FILLER      PIC X(30) VALUE SPACES.
+          03 FILLER      PIC X(25) VALUE
+                         "ASSINATURA DO PACIENTE".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADPACI NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP1.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCEP NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPACI
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCONV NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPACI CADCEP
+              GO TO ROT-FIM.
+       INC-OP3.
+           OPEN OUTPUT FICHAREL
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ERRO AO CRIAR A FICHA *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPACI CADCEP CADCONV
+              GO TO ROT-FIM.
+
+       FIC-001.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY (01, 15) "IMPRESSAO DE FICHA CADASTRAL"
+           DISPLAY (03, 01) "CPF DO PACIENTE :"
+           DISPLAY (23, 01) " MENSAGEM :".
+       FIC-002.
+           MOVE ZEROS TO CPF
+           ACCEPT (03, 20) CPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO ROT-FIM.
+           IF CPF = ZEROS
+              MOVE "*** CPF INVALIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO FIC-002.
+       FIC-003.
+           READ CADPACI KEY IS CPF
+           IF ST-ERRO NOT = "00"
+              MOVE "* PACIENTE NAO CADASTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO FIC-002.
+           IF STATUSREG OF REGCADPACI = "I"
+              MOVE "* PACIENTE NAO CADASTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO FIC-002.
+       FIC-004.
+           MOVE CEPPACI TO CEP
+           READ CADCEP KEY IS CEP
+              INVALID KEY MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO
+           END-READ.
+       FIC-005.
+           MOVE CONVPACI TO CODIGO
+           READ CADCONV KEY IS CODIGO
+              INVALID KEY MOVE SPACES TO NOME OF REGCADCONV
+                          MOVE ZEROS  TO VLRPLANO VLRCOPART DTVALIDADE
+           END-READ.
+           PERFORM FIC-IMPRIME THRU FIC-IMPRIME-FIM
+           MOVE "*** FICHA GERADA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO FIC-001.
+
+      *-----------------------------------------------------------------
+       FIC-IMPRIME.
+           WRITE LINHA-FICHA FROM LIN-TITULO1
+           WRITE LINHA-FICHA FROM LIN-TITULO2
+           WRITE LINHA-FICHA FROM LIN-TITULO1
+           WRITE LINHA-FICHA FROM SPACES
+
+           MOVE CPF TO LF1-CPF
+           MOVE NOMEPACI TO LF1-NOME
+           WRITE LINHA-FICHA FROM LIN-F01
+
+           MOVE EMAIL TO LF2-EMAIL
+           MOVE DATANASCT TO LF2-NASC
+           WRITE LINHA-FICHA FROM LIN-F02
+
+           PERFORM FIC-SEXO THRU FIC-SEXO-FIM
+           MOVE TXTSEXO TO LF3-SEXO
+           MOVE NUMTEL(1) TO LF3-TEL
+           WRITE LINHA-FICHA FROM LIN-F03
+           WRITE LINHA-FICHA FROM SPACES
+
+           WRITE LINHA-FICHA FROM LIN-END0
+           MOVE CEPPACI TO LF4-CEP
+           MOVE ENDERECO TO LF4-ENDER
+           MOVE NUMENDERECO TO LF4-NUM
+           WRITE LINHA-FICHA FROM LIN-F04
+
+           MOVE COMPENDERECO TO LF5-COMPL
+           MOVE BAIRRO TO LF5-BAIRRO
+           WRITE LINHA-FICHA FROM LIN-F05
+
+           MOVE CIDADE TO LF6-CIDADE
+           MOVE ESTADO TO LF6-UF
+           WRITE LINHA-FICHA FROM LIN-F06
+           WRITE LINHA-FICHA FROM SPACES
+
+           WRITE LINHA-FICHA FROM LIN-PLA0
+           MOVE CODIGO TO LF7-CODIGO
+           MOVE NOME OF REGCADCONV TO LF7-NOME
+           WRITE LINHA-FICHA FROM LIN-F07
+
+           MOVE VLRPLANO TO LF8-VALOR
+           MOVE VLRCOPART TO LF8-COPART
+           MOVE DTVALIDADE TO LF8-VALID
+           WRITE LINHA-FICHA FROM LIN-F08
+
+           MOVE NUMAUTORIZ TO LF9-AUTORIZ
+           MOVE DTAUTORIZ TO LF9-DTAUT
+           WRITE LINHA-FICHA FROM LIN-F09
+           WRITE LINHA-FICHA FROM SPACES
+           WRITE LINHA-FICHA FROM SPACES
+           WRITE LINHA-FICHA FROM LIN-ASS
+           WRITE LINHA-FICHA FROM LIN-ASS2
+           WRITE LINHA-FICHA FROM SPACES.
+       FIC-IMPRIME-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       FIC-SEXO.
+           IF SEXO = "M" OR SEXO = "m"
+              MOVE "MASCULINO" TO TXTSEXO
+           ELSE
+              IF SEXO = "F" OR SEXO = "f"
+                 MOVE "FEMININO" TO TXTSEXO
+              ELSE
+                 MOVE SEXO TO TXTSEXO
+              END-IF
+           END-IF.
+       FIC-SEXO-FIM.
+           EXIT.
+
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADPACI CADCEP CADCONV FICHAREL.
+           DISPLAY (01, 01) ERASE.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
