@@ -0,0 +1,401 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      ********************************************************
+      * AGENDAMENTO DE CONSULTAS *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT AGENDA ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAVEAGE
+                      FILE STATUS  IS ST-ERRO
+                      ALTERNATE RECORD KEY IS CPFAGE
+                                    WITH DUPLICATES.
+
+            SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRMMED
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGCADMED
+                                    WITH DUPLICATES.
+
+            SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEPACI
+                                    WITH DUPLICATES.
+
+            SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION  IS INDEXED
+                    ACCESS MODE   IS DYNAMIC
+                    RECORD KEY    IS CODIGO
+                    FILE STATUS   IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGCADCONV
+                                    WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AGENDA.DAT".
+       01 REGAGENDA.
+          03 CHAVEAGE.
+             05 CRM           PIC 9(06).
+             05 DATACONS.
+                07 DIA        PIC 9(02).
+                07 MES        PIC 9(02).
+                07 ANO.
+                   09 SEC     PIC 9(02).
+                   09 ANOD    PIC 9(02).
+             05 HORACONS      PIC 9(04).
+          03 CPFAGE           PIC 9(11).
+          03 CONVPACI         PIC 9(04).
+          03 STATUSAGE        PIC X(01).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGCADMED.
+                03 CRMMED            PIC 9(06).
+                03 NOME              PIC X(30).
+                03 EMAIL             PIC X(30).
+                03 SEXO              PIC X(01).
+                03 TPESPECIALIDADE   PIC 9(02) OCCURS 3 TIMES.
+                03 DATANASCT.
+                   05 DIAM           PIC 9(02).
+                   05 MESM           PIC 9(02).
+                   05 ANOM.
+                      07 SECM       PIC 9(02).
+                      07 ANODM      PIC 9(02).
+                03 CRMATIVO          PIC X(01).
+                03 FILLER            PIC X(08).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGCADPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEPACI       PIC X(30).
+          03 FILLER         PIC X(124).
+          03 STATUSREG      PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCADCONV.
+                03 CODIGO            PIC 9(04).
+                03 NOME              PIC X(30).
+                03 TPPLANO           PIC 9(02).
+                03 FILLER            PIC X(22).
+                03 STATUSREG         PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 MENS.
+          02 MENS1      PIC X(48) VALUE SPACES.
+          02 MENS2      PIC ZZZ.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 MASC1         PIC 99.99.9999.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-OP0.
+           OPEN I-O AGENDA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT AGENDA
+                 CLOSE AGENDA
+                 MOVE "*** ARQUIVO AGENDA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OP0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AGENDA =>" TO MENS1
+                 MOVE ST-ERRO TO MENS2
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       INC-OP1.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADMED NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       INC-OP2.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADPACI NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       INC-OP3.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCONV NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INC-001.
+           MOVE ZEROS TO CHAVEAGE CPFAGE CONVPACI W-SEL
+           MOVE SPACES TO STATUSAGE.
+                    DISPLAY (01, 01) ERASE.
+                    DISPLAY (01, 15) "AGENDAMENTO DE CONSULTAS"
+                    DISPLAY (03, 01) "CRM DO MEDICO  :"
+                    DISPLAY (05, 01) "DATA DA CONSULTA :"
+                    DISPLAY (07, 01) "HORARIO (HHMM) :"
+                    DISPLAY (09, 01) "CPF DO PACIENTE :"
+                    DISPLAY (11, 01) "CODIGO CONVENIO :"
+                    DISPLAY (23, 01) " MENSAGEM :".
+
+       INC-002.
+                ACCEPT  (03, 19) CRM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE AGENDA CADMED CADPACI CADCONV
+                   GO TO ROT-FIM.
+                IF CRM  = ZEROS
+                   MOVE "*** CRM INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       INC-002A.
+                MOVE CRM TO CRMMED
+                READ CADMED KEY IS CRMMED
+                IF ST-ERRO NOT = "00"
+                   MOVE "* MEDICO NAO CADASTRADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                IF CRMATIVO NOT = "S" AND CRMATIVO NOT = "s"
+                   MOVE "* CRM DO MEDICO INATIVO/VENCIDO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                IF STATUSREG OF REGCADMED = "I"
+                   MOVE "* MEDICO NAO CADASTRADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+
+       INC-003.
+                ACCEPT (05, 20) DATACONS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF DATACONS = ZEROS
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+
+       INC-004.
+                ACCEPT (07, 18) HORACONS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF HORACONS = ZEROS
+                   MOVE "*** HORARIO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+
+       LER-AGENDA01.
+                MOVE 0 TO W-SEL
+                READ AGENDA
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY (09, 20) CPFAGE
+                      DISPLAY (11, 20) CONVPACI
+                      MOVE "* MEDICO JA TEM CONSULTA NESTE HORARIO *" TO
+                                                             MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO AGENDA"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+
+       INC-005.
+                ACCEPT (09, 20) CPFAGE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF CPFAGE = ZEROS
+                   MOVE "*** CPF INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+       INC-005A.
+                MOVE CPFAGE TO CPF
+                READ CADPACI KEY IS CPF
+                IF ST-ERRO NOT = "00"
+                   MOVE "* PACIENTE NAO CADASTRADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                IF STATUSREG OF REGCADPACI = "I"
+                   MOVE "* PACIENTE NAO CADASTRADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+
+       INC-006.
+                ACCEPT (11, 20) CONVPACI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF CONVPACI = ZEROS
+                   MOVE "*** CODIGO NAO INFORMADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+       INC-006A.
+                MOVE CONVPACI TO CODIGO
+                READ CADCONV KEY IS CODIGO
+                IF ST-ERRO NOT = "00"
+                   MOVE "* CONVENIO NAO CADASTRADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+                IF STATUSREG OF REGCADCONV = "I"
+                   MOVE "* CONVENIO NAO CADASTRADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+      *
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE "A" TO STATUSAGE
+                WRITE REGAGENDA
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** CONSULTA AGENDADA *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                  MOVE "* HORARIO JA OCUPADO, NAO GRAVADO *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO AGENDA"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "A=ALTERAR   E=EXCLUIR   ESC=VOLTAR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-OPCAO NOT = "A" AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "A"
+                   MOVE 1 TO W-SEL
+                   GO TO INC-005.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE AGENDA RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** CONSULTA CANCELADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGAGENDA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** CONSULTA ALTERADA ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO AGENDA"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE AGENDA CADMED CADPACI CADCONV.
+           DISPLAY (01, 01) ERASE.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
