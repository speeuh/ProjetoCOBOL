@@ -18,6 +18,17 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = NOME
                                                       WITH DUPLICATES.
+       SELECT CADCONVHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+       SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+       SELECT LOOKUP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LKCHAVE
+                    FILE STATUS  IS ST-ERRO5.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -29,33 +40,71 @@
                 03 CODIGO            PIC 9(04).
                 03 NOME              PIC X(30).
                 03 TPPLANO           PIC 9(02).
+                03 VLRPLANO          PIC 9(06)V99.
+                03 VLRCOPART         PIC 9(04)V99.
+                03 DTVALIDADE.
+                   05 DIAVAL         PIC 9(02).
+                   05 MESVAL         PIC 9(02).
+                   05 ANOVAL.
+                      07 SECVAL      PIC 9(02).
+                      07 ANODVAL     PIC 9(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADCONVHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV-HIST.DAT".
+       01 REGCADCONV-HIST.
+                03 HIST-DTEXC        PIC 9(08).
+                03 HIST-REG          PIC X(59).
+      *
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+       01 REGAUDITORIA.
+                03 AUD-OPERADOR      PIC X(08).
+                03 AUD-DATA          PIC 9(08).
+                03 AUD-HORA          PIC 9(08).
+                03 AUD-PROGRAMA      PIC X(08).
+                03 AUD-OPERACAO      PIC X(10).
+                03 AUD-CHAVE         PIC X(15).
+      *
+       FD LOOKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOOKUP.DAT".
+       01 REGLOOKUP.
+                03 LKCHAVE.
+                   05 LKDOM             PIC X(02).
+                   05 LKCOD             PIC X(02).
+                03 LKDESC               PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL           PIC 9(01) VALUE ZEROS.
        77 W-CONT          PIC 9(06) VALUE ZEROS.
        77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-OPERADOR      PIC X(08) VALUE SPACES.
        77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-ERRO3        PIC X(02) VALUE "00".
+       77 ST-ERRO4        PIC X(02) VALUE "00".
+       77 ST-ERRO5        PIC X(02) VALUE "00".
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
        77 LIMPA           PIC X(50) VALUE SPACES.
        01 TXTTPCONVENIO   PIC X(30) VALUE SPACES.
-       01 TABCONVENIO.
-          03 TBPLANO    PIC X(30) OCCURS 10 TIMES.
+       01 MASCVAL         PIC 99.99.9999.
+       01 MASCVLRPL       PIC ZZZ.ZZZ,99.
+       01 MASCVLRCO       PIC ZZZ.ZZZ,99.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "ENFERMARIA REGIONAL"              TO TBPLANO(01)
-           MOVE "ENFERMARIA NACIONAL"              TO TBPLANO(02)
-           MOVE "ENFERMARIA INTERNACIONAL"         TO TBPLANO(03)
-           MOVE "APTO PADRAO REGIONAL"             TO TBPLANO(04)
-           MOVE "APTO PADRAO NACIONAL"             TO TBPLANO(05)
-           MOVE "APTO PADRAO INTERNACIONAL"        TO TBPLANO(06)
-           MOVE "EMERGENCIA REGIONAL"              TO TBPLANO(07)
-           MOVE "EMERGENCIA NACIONAL"              TO TBPLANO(08)
-           MOVE "EMERGENCIA INTERNACIONAL"         TO TBPLANO(09)
-           MOVE "PLANO GLOBAL"                     TO TBPLANO(10).
-           
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 25) "OPERADOR: ".
+       INICIO-OP.
+                ACCEPT (10, 36) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO-OP.
       *
        INC-OP0.
            OPEN I-O CADCONV
@@ -72,15 +121,55 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       INC-OP1.
+           OPEN EXTEND CADCONVHIST
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30" OR ST-ERRO3 = "35"
+                 OPEN OUTPUT CADCONVHIST
+                 CLOSE CADCONVHIST
+                 OPEN EXTEND CADCONVHIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO HISTORICO DE CONVENIO"
+                                                       TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCONV
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       INC-OP2.
+           OPEN EXTEND AUDITORIA
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30" OR ST-ERRO4 = "35"
+                 OPEN OUTPUT AUDITORIA
+                 CLOSE AUDITORIA
+                 OPEN EXTEND AUDITORIA
+              ELSE
+                 MOVE "ERRO NA ABERTURA DA AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCONV CADCONVHIST
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       INC-OP3.
+           OPEN INPUT LOOKUP
+           IF ST-ERRO5 NOT = "00"
+              MOVE "*** ARQUIVO LOOKUP NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADCONV CADCONVHIST AUDITORIA
+              GO TO ROT-FIM.
        INC-001.
-                MOVE ZEROS  TO CODIGO
-                MOVE SPACES TO NOME.
+                MOVE ZEROS  TO CODIGO VLRPLANO VLRCOPART DTVALIDADE
+                MOVE SPACES TO NOME
+                MOVE "A" TO STATUSREG.
                 DISPLAY (01, 01) ERASE.
                 DISPLAY (01, 20) "BEM-VINDO AO CADASTRO DE CONVENIO"
                 DISPLAY (04, 01) "CODIGO:             ".
                 DISPLAY (05, 01) "NOME:                ".
                 DISPLAY (06, 01) "PLANO:               ".
-             
+                DISPLAY (07, 01) "VALOR MENSAL:        ".
+                DISPLAY (08, 01) "COPARTICIPACAO:      ".
+                DISPLAY (09, 01) "VALIDADE (DDMMAAAA): ".
+
        INC-002.
                 ACCEPT  (04, 21) CODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -99,6 +188,12 @@
                       DISPLAY (04, 21) CODIGO
                       DISPLAY (05, 21) NOME
                       DISPLAY (06, 21) TXTTPCONVENIO
+                      MOVE VLRPLANO TO MASCVLRPL
+                      MOVE VLRCOPART TO MASCVLRCO
+                      MOVE DTVALIDADE TO MASCVAL
+                      DISPLAY (07, 21) MASCVLRPL
+                      DISPLAY (08, 21) MASCVLRCO
+                      DISPLAY (09, 21) MASCVAL
 
                       MOVE "*** CONVENIO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -120,13 +215,39 @@
                 IF W-ACT = 02 GO TO INC-002.
        INC-004.
                 ACCEPT (06, 21) TPPLANO.
-                IF TPPLANO = 00 
-                    MOVE "*** DIGITE APENAS DE 01 ATE 10 ***" TO MENS
-                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                    GO TO INC-004.            
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
        INC-004A.
-                MOVE TBPLANO(TPPLANO) TO TXTTPCONVENIO
-                DISPLAY (06, 21) TXTTPCONVENIO. 
+                MOVE "PL"    TO LKDOM
+                MOVE TPPLANO TO LKCOD
+                READ LOOKUP
+                IF ST-ERRO5 NOT = "00"
+                    MOVE "*** PLANO INVALIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-004
+                ELSE
+                    MOVE LKDESC TO TXTTPCONVENIO
+                    DISPLAY (06, 21) TXTTPCONVENIO.
+       INC-005.
+                ACCEPT (07, 21) VLRPLANO.
+                IF VLRPLANO = ZEROS
+                    MOVE "*** VALOR DO PLANO INVALIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-005.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+       INC-006.
+                ACCEPT (08, 21) VLRCOPART.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+       INC-007.
+                ACCEPT (09, 21) DTVALIDADE.
+                IF DTVALIDADE = ZEROS
+                    MOVE "*** VALIDADE INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-007.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -136,7 +257,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004A.
+                IF W-ACT = 02 GO TO INC-007.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -148,6 +269,9 @@
        INC-WR1.
                 WRITE REGCADCONV
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CODIGO TO AUD-CHAVE
+                      MOVE "GRAVACAO" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -178,7 +302,7 @@
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
-                   GO TO INC-004.
+                   GO TO INC-007.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -192,20 +316,35 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADCONV RECORD
-                IF ST-ERRO = "00"
+                MOVE REGCADCONV TO HIST-REG
+                MOVE "I" TO STATUSREG
+                REWRITE REGCADCONV
+                IF ST-ERRO = "00" OR "02"
+                   PERFORM EXC-HIST THRU EXC-HIST-FIM
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+       EXC-HIST.
+                ACCEPT HIST-DTEXC FROM DATE YYYYMMDD
+                WRITE REGCADCONV-HIST
+                IF ST-ERRO3 NOT = "00"
+                   MOVE "*** ERRO NO HISTORICO DE EXCLUSAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+       EXC-HIST-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-007.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -217,6 +356,9 @@
        ALT-RW1.
                 REWRITE REGCADCONV
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -224,12 +366,30 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       GRAVA-AUDITORIA.
+                MOVE W-OPERADOR TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "CADCONV" TO AUD-PROGRAMA
+                WRITE REGAUDITORIA
+                IF ST-ERRO4 NOT = "00"
+                   MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+       GRAVA-AUDITORIA-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                CLOSE CADCONV CADCONVHIST AUDITORIA LOOKUP
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
