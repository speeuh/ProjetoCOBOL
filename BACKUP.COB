@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      ********************************************************
+      * BACKUP NOTURNO DE CADCEP, CADCONV, CADMED E CADPACI *
+      * GERA UMA COPIA SEQUENCIAL DATADA DE CADA ARQUIVO *
+      * MESTRE, LIDO NA ORDEM FISICA DO INDICE PRIMARIO *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION  IS INDEXED
+                    ACCESS MODE   IS DYNAMIC
+                    RECORD KEY    IS CODIGO
+                    FILE STATUS   IS ST-ERRO.
+
+            SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT BKPCEP ASSIGN TO WS-NOMEBKPCEP
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+            SELECT BKPCONV ASSIGN TO WS-NOMEBKPCONV
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+            SELECT BKPMED ASSIGN TO WS-NOMEBKPMED
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+            SELECT BKPPACI ASSIGN TO WS-NOMEBKPPACI
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCADCEP.
+                03 CEP               PIC 9(08).
+                03 ENDERECO          PIC X(30).
+                03 BAIRRO            PIC X(20).
+                03 CIDADE            PIC X(20).
+                03 ESTADO            PIC X(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCADCONV.
+                03 CODIGO            PIC 9(04).
+                03 NOME              PIC X(30).
+                03 TPPLANO           PIC 9(02).
+                03 VLRPLANO          PIC 9(06)V99.
+                03 VLRCOPART         PIC 9(04)V99.
+                03 DTVALIDADE.
+                   05 DIAVAL         PIC 9(02).
+                   05 MESVAL         PIC 9(02).
+                   05 ANOVAL.
+                      07 SECVAL      PIC 9(02).
+                      07 ANODVAL     PIC 9(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGCADMED.
+                03 CRM               PIC 9(06).
+                03 NOME              PIC X(30).
+                03 EMAIL             PIC X(30).
+                03 SEXO              PIC X(01).
+                03 TPESPECIALIDADE   PIC 9(02) OCCURS 3 TIMES.
+                03 DATANASCT.
+                   05 DIA            PIC 9(02).
+                   05 MES            PIC 9(02).
+                   05 ANO.
+                      07 SEC         PIC 9(02).
+                      07 ANOD        PIC 9(02).
+                03 CRMATIVO          PIC X(01).
+                03 CRMVENCTO.
+                   05 DIAVENC        PIC 9(02).
+                   05 MESVENC        PIC 9(02).
+                   05 ANOVENC.
+                      07 SECVENC     PIC 9(02).
+                      07 ANODVENC    PIC 9(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGCADPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEPACI       PIC X(30).
+          03 EMAIL          PIC X(30).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 DATANASCT.
+                   05 DIA          PIC 9(02).
+                   05 MES          PIC 9(02).
+                   05 ANO.
+                      07 SEC       PIC 9(02).
+                      07 ANOD      PIC 9(02).
+          03 CONVPACI       PIC 9(04).
+          03 CEPPACI        PIC 9(08).
+          03 NUMENDERECO    PIC 9(04).
+          03 COMPENDERECO   PIC X(12).
+          03 TELEFONE       OCCURS 3 TIMES.
+             05 TIPOTEL     PIC X(01).
+             05 NUMTEL      PIC 9(11).
+          03 NUMAUTORIZ     PIC X(12).
+          03 DTAUTORIZ      PIC 9(08).
+          03 STATUSREG      PIC X(01).
+      *
+       FD BKPCEP
+               LABEL RECORD IS STANDARD.
+       01 LINHA-BKPCEP       PIC X(81).
+      *
+       FD BKPCONV
+               LABEL RECORD IS STANDARD.
+       01 LINHA-BKPCONV      PIC X(59).
+      *
+       FD BKPMED
+               LABEL RECORD IS STANDARD.
+       01 LINHA-BKPMED       PIC X(91).
+      *
+       FD BKPPACI
+               LABEL RECORD IS STANDARD.
+       01 LINHA-BKPPACI      PIC X(166).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO2         PIC X(02) VALUE "00".
+       77 W-EOF            PIC 9(01) VALUE ZEROS.
+       77 W-QTDE           PIC 9(06) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 W-DATAHOJE       PIC 9(08) VALUE ZEROS.
+       01 WS-NOMEBKPCEP    PIC X(19) VALUE SPACES.
+       01 WS-NOMEBKPCONV   PIC X(20) VALUE SPACES.
+       01 WS-NOMEBKPMED    PIC X(19) VALUE SPACES.
+       01 WS-NOMEBKPPACI   PIC X(20) VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           STRING "CADCEP.DAT." W-DATAHOJE DELIMITED BY SIZE
+              INTO WS-NOMEBKPCEP
+           STRING "CADCONV.DAT." W-DATAHOJE DELIMITED BY SIZE
+              INTO WS-NOMEBKPCONV
+           STRING "CADMED.DAT." W-DATAHOJE DELIMITED BY SIZE
+              INTO WS-NOMEBKPMED
+           STRING "CADPACI.DAT." W-DATAHOJE DELIMITED BY SIZE
+              INTO WS-NOMEBKPPACI.
+
+       BKP-PROC.
+           PERFORM BKP-CEP  THRU BKP-CEP-FIM.
+           PERFORM BKP-CONV THRU BKP-CONV-FIM.
+           PERFORM BKP-MED  THRU BKP-MED-FIM.
+           PERFORM BKP-PACI THRU BKP-PACI-FIM.
+
+       ROT-FIM.
+           DISPLAY "*** BACKUP NOTURNO CONCLUIDO ***".
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       BKP-CEP.
+           MOVE 0 TO W-EOF
+           MOVE 0 TO W-QTDE
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCEP NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              GO TO BKP-CEP-FIM.
+           OPEN OUTPUT BKPCEP
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ERRO AO CRIAR BACKUP DE CADCEP *" TO MENS
+              DISPLAY MENS
+              CLOSE CADCEP
+              GO TO BKP-CEP-FIM.
+           PERFORM UNTIL W-EOF = 1
+              READ CADCEP NEXT RECORD
+                 AT END
+                    MOVE 1 TO W-EOF
+                 NOT AT END
+                    WRITE LINHA-BKPCEP FROM REGCADCEP
+                    ADD 1 TO W-QTDE
+              END-READ
+           END-PERFORM
+           CLOSE CADCEP BKPCEP
+           DISPLAY "CADCEP : " W-QTDE " REGISTROS COPIADOS PARA "
+                    WS-NOMEBKPCEP.
+       BKP-CEP-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       BKP-CONV.
+           MOVE 0 TO W-EOF
+           MOVE 0 TO W-QTDE
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCONV NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              GO TO BKP-CONV-FIM.
+           OPEN OUTPUT BKPCONV
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ERRO AO CRIAR BACKUP DE CADCONV *" TO MENS
+              DISPLAY MENS
+              CLOSE CADCONV
+              GO TO BKP-CONV-FIM.
+           PERFORM UNTIL W-EOF = 1
+              READ CADCONV NEXT RECORD
+                 AT END
+                    MOVE 1 TO W-EOF
+                 NOT AT END
+                    WRITE LINHA-BKPCONV FROM REGCADCONV
+                    ADD 1 TO W-QTDE
+              END-READ
+           END-PERFORM
+           CLOSE CADCONV BKPCONV
+           DISPLAY "CADCONV: " W-QTDE " REGISTROS COPIADOS PARA "
+                    WS-NOMEBKPCONV.
+       BKP-CONV-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       BKP-MED.
+           MOVE 0 TO W-EOF
+           MOVE 0 TO W-QTDE
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADMED NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              GO TO BKP-MED-FIM.
+           OPEN OUTPUT BKPMED
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ERRO AO CRIAR BACKUP DE CADMED *" TO MENS
+              DISPLAY MENS
+              CLOSE CADMED
+              GO TO BKP-MED-FIM.
+           PERFORM UNTIL W-EOF = 1
+              READ CADMED NEXT RECORD
+                 AT END
+                    MOVE 1 TO W-EOF
+                 NOT AT END
+                    WRITE LINHA-BKPMED FROM REGCADMED
+                    ADD 1 TO W-QTDE
+              END-READ
+           END-PERFORM
+           CLOSE CADMED BKPMED
+           DISPLAY "CADMED : " W-QTDE " REGISTROS COPIADOS PARA "
+                    WS-NOMEBKPMED.
+       BKP-MED-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       BKP-PACI.
+           MOVE 0 TO W-EOF
+           MOVE 0 TO W-QTDE
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADPACI NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              GO TO BKP-PACI-FIM.
+           OPEN OUTPUT BKPPACI
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ERRO AO CRIAR BACKUP DE CADPACI *" TO MENS
+              DISPLAY MENS
+              CLOSE CADPACI
+              GO TO BKP-PACI-FIM.
+           PERFORM UNTIL W-EOF = 1
+              READ CADPACI NEXT RECORD
+                 AT END
+                    MOVE 1 TO W-EOF
+                 NOT AT END
+                    WRITE LINHA-BKPPACI FROM REGCADPACI
+                    ADD 1 TO W-QTDE
+              END-READ
+           END-PERFORM
+           CLOSE CADPACI BKPPACI
+           DISPLAY "CADPACI: " W-QTDE " REGISTROS COPIADOS PARA "
+                    WS-NOMEBKPPACI.
+       BKP-PACI-FIM.
+           EXIT.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
