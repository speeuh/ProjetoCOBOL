@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPCEP.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      ********************************************************
+      * IMPORTACAO EM LOTE DE CEP A PARTIR DE EXTRATO PLANO *
+      * GRAVA REGISTROS NOVOS E ATUALIZA OS JA CADASTRADOS *
+      * VALIDANDO O ESTADO CONTRA O ARQUIVO DE REFERENCIA UF *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = ENDERECO
+                                                      WITH DUPLICATES.
+
+            SELECT EXTRATO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+            SELECT UF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS UFCOD
+                    FILE STATUS  IS ST-ERRO5.
+
+            SELECT CHECKPT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO6.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCADCEP.
+                03 CEP               PIC 9(08).
+                03 ENDERECO          PIC X(30).
+                03 BAIRRO            PIC X(20).
+                03 CIDADE            PIC X(20).
+                03 ESTADO            PIC X(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD EXTRATO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPIMPORT.DAT".
+       01 REG-EXTRATO.
+                03 EXT-CEP           PIC 9(08).
+                03 EXT-ENDERECO      PIC X(30).
+                03 EXT-BAIRRO        PIC X(20).
+                03 EXT-CIDADE        PIC X(20).
+                03 EXT-ESTADO        PIC X(02).
+      *
+       FD UF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "UF.DAT".
+       01 REGUF.
+                03 UFCOD             PIC X(02).
+                03 UFNOME            PIC X(20).
+      *
+       FD CHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "IMPCEP.CKP".
+       01 REG-CHECKPT.
+                03 CKPT-CONT         PIC 9(08).
+                03 CKPT-CEP          PIC 9(08).
+                03 CKPT-QTDINC       PIC 9(06).
+                03 CKPT-QTDALT       PIC 9(06).
+                03 CKPT-QTDREJ       PIC 9(06).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 ST-ERRO5       PIC X(02) VALUE "00".
+       77 ST-ERRO6       PIC X(02) VALUE "00".
+       77 W-EOF          PIC 9(01) VALUE ZEROS.
+       77 W-QTDINC       PIC 9(06) VALUE ZEROS.
+       77 W-QTDALT       PIC 9(06) VALUE ZEROS.
+       77 W-QTDREJ       PIC 9(06) VALUE ZEROS.
+       77 W-QTDPROC      PIC 9(08) VALUE ZEROS.
+       77 W-IND          PIC 9(08) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** IMPORTACAO EM LOTE DE CEP ***".
+       INC-OP0.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCEP
+                 CLOSE CADCEP
+                 OPEN I-O CADCEP
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO CADCEP" TO MENS
+                 DISPLAY MENS
+                 GO TO ROT-FIMS
+              END-IF
+           END-IF.
+       INC-OP1.
+           OPEN INPUT EXTRATO
+           IF ST-ERRO2 NOT = "00"
+              MOVE "*** EXTRATO DE CEP NAO ENCONTRADO ***" TO MENS
+              DISPLAY MENS
+              CLOSE CADCEP
+              GO TO ROT-FIMS.
+       INC-OP2.
+           OPEN INPUT UF
+           IF ST-ERRO5 NOT = "00"
+              MOVE "*** ARQUIVO UF NAO ENCONTRADO ***" TO MENS
+              DISPLAY MENS
+              CLOSE CADCEP EXTRATO
+              GO TO ROT-FIMS.
+       INC-OP3.
+           MOVE ZEROS TO CKPT-CONT CKPT-CEP
+                         CKPT-QTDINC CKPT-QTDALT CKPT-QTDREJ
+           OPEN INPUT CHECKPT
+           IF ST-ERRO6 = "00"
+              READ CHECKPT
+                 AT END
+                    MOVE ZEROS TO CKPT-CONT CKPT-CEP
+                                  CKPT-QTDINC CKPT-QTDALT CKPT-QTDREJ
+              END-READ
+              CLOSE CHECKPT
+           END-IF.
+       INC-OP4.
+           MOVE CKPT-CONT   TO W-QTDPROC
+           MOVE CKPT-QTDINC TO W-QTDINC
+           MOVE CKPT-QTDALT TO W-QTDALT
+           MOVE CKPT-QTDREJ TO W-QTDREJ
+           IF CKPT-CONT > 0
+              MOVE "*** RETOMANDO DO CHECKPOINT ANTERIOR ***" TO MENS
+              DISPLAY MENS
+              DISPLAY "REGISTROS JA PROCESSADOS: " CKPT-CONT
+              PERFORM IMP-PULA THRU IMP-PULA-FIM
+                 VARYING W-IND FROM 1 BY 1 UNTIL W-IND > CKPT-CONT
+                                          OR W-EOF = 1
+           END-IF.
+
+       IMP-PROC.
+           PERFORM UNTIL W-EOF = 1
+              READ EXTRATO NEXT RECORD
+                 AT END
+                    MOVE 1 TO W-EOF
+                 NOT AT END
+                    PERFORM IMP-VALIDA THRU IMP-VALIDA-FIM
+                    ADD 1 TO W-QTDPROC
+                    PERFORM IMP-GRAVACKPT THRU IMP-GRAVACKPT-FIM
+              END-READ
+           END-PERFORM.
+
+       ROT-FIM.
+           PERFORM IMP-LIMPACKPT THRU IMP-LIMPACKPT-FIM.
+           CLOSE CADCEP EXTRATO UF.
+           DISPLAY "INCLUIDOS : " W-QTDINC.
+           DISPLAY "ALTERADOS : " W-QTDALT.
+           DISPLAY "REJEITADOS: " W-QTDREJ.
+       ROT-FIMS.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       IMP-PULA.
+           READ EXTRATO NEXT RECORD
+              AT END
+                 MOVE 1 TO W-EOF
+           END-READ.
+       IMP-PULA-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       IMP-GRAVACKPT.
+           MOVE W-QTDPROC     TO CKPT-CONT
+           MOVE EXT-CEP       TO CKPT-CEP
+           MOVE W-QTDINC      TO CKPT-QTDINC
+           MOVE W-QTDALT      TO CKPT-QTDALT
+           MOVE W-QTDREJ      TO CKPT-QTDREJ
+           OPEN OUTPUT CHECKPT
+           WRITE REG-CHECKPT
+           CLOSE CHECKPT.
+       IMP-GRAVACKPT-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       IMP-LIMPACKPT.
+           MOVE ZEROS TO CKPT-CONT CKPT-CEP
+                         CKPT-QTDINC CKPT-QTDALT CKPT-QTDREJ
+           OPEN OUTPUT CHECKPT
+           WRITE REG-CHECKPT
+           CLOSE CHECKPT.
+       IMP-LIMPACKPT-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       IMP-VALIDA.
+           MOVE EXT-ESTADO TO UFCOD
+           READ UF
+           IF ST-ERRO5 NOT = "00"
+              ADD 1 TO W-QTDREJ
+              DISPLAY "*** ESTADO INVALIDO - CEP REJEITADO: "
+                       EXT-CEP
+              GO TO IMP-VALIDA-FIM.
+           MOVE EXT-CEP      TO CEP
+           READ CADCEP
+              INVALID KEY
+                 PERFORM IMP-INCLUI THRU IMP-INCLUI-FIM
+              NOT INVALID KEY
+                 PERFORM IMP-ALTERA THRU IMP-ALTERA-FIM
+           END-READ.
+       IMP-VALIDA-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       IMP-INCLUI.
+           MOVE EXT-CEP       TO CEP
+           MOVE EXT-ENDERECO  TO ENDERECO
+           MOVE EXT-BAIRRO    TO BAIRRO
+           MOVE EXT-CIDADE    TO CIDADE
+           MOVE EXT-ESTADO    TO ESTADO
+           MOVE "A"           TO STATUSREG
+           WRITE REGCADCEP
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-QTDINC
+           ELSE
+              ADD 1 TO W-QTDREJ
+              DISPLAY "*** ERRO NA GRAVACAO DO CEP: " EXT-CEP
+           END-IF.
+       IMP-INCLUI-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       IMP-ALTERA.
+           MOVE EXT-ENDERECO  TO ENDERECO
+           MOVE EXT-BAIRRO    TO BAIRRO
+           MOVE EXT-CIDADE    TO CIDADE
+           MOVE EXT-ESTADO    TO ESTADO
+           MOVE "A"           TO STATUSREG
+           REWRITE REGCADCEP
+           IF ST-ERRO = "00"
+              ADD 1 TO W-QTDALT
+           ELSE
+              ADD 1 TO W-QTDREJ
+              DISPLAY "*** ERRO NA ATUALIZACAO DO CEP: " EXT-CEP
+           END-IF.
+       IMP-ALTERA-FIM.
+           EXIT.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = CHAVE DUPLICADA
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
