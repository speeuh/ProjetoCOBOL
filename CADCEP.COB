@@ -18,6 +18,17 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = ENDERECO
                                                       WITH DUPLICATES.
+       SELECT CADCEPHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+       SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+       SELECT UF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS UFCOD
+                    FILE STATUS  IS ST-ERRO5.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -31,34 +42,58 @@
                 03 BAIRRO            PIC X(20).
                 03 CIDADE            PIC X(20).
                 03 ESTADO            PIC X(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADCEPHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP-HIST.DAT".
+       01 REGCADCEP-HIST.
+                03 HIST-DTEXC        PIC 9(08).
+                03 HIST-REG          PIC X(81).
+      *
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+       01 REGAUDITORIA.
+                03 AUD-OPERADOR      PIC X(08).
+                03 AUD-DATA          PIC 9(08).
+                03 AUD-HORA          PIC 9(08).
+                03 AUD-PROGRAMA      PIC X(08).
+                03 AUD-OPERACAO      PIC X(10).
+                03 AUD-CHAVE         PIC X(15).
+      *
+       FD UF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "UF.DAT".
+       01 REGUF.
+                03 UFCOD             PIC X(02).
+                03 UFNOME            PIC X(20).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL         PIC 9(01) VALUE ZEROS.
        77 W-CONT        PIC 9(06) VALUE ZEROS.
        77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-OPERADOR    PIC X(08) VALUE SPACES.
        77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-ERRO3      PIC X(02) VALUE "00".
+       77 ST-ERRO4      PIC X(02) VALUE "00".
+       77 ST-ERRO5      PIC X(02) VALUE "00".
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
-
-       01 TABESTADX.
-          03 FILLER     PIC X(18) VALUE "SPSAO PAULO".
-          03 FILLER     PIC X(18) VALUE "RJRIO DE JANEIRO".
-          03 FILLER     PIC X(18) VALUE "APAMAPA".
-          03 FILLER     PIC X(18) VALUE "MGMINAS GERAIS".
-          03 FILLER     PIC X(18) VALUE "PRPARANA".
-          03 FILLER     PIC X(18) VALUE "SCSANTA CATARINA".
-
-       01 TABESTADO REDEFINES TABESTADX.
-          03 TBESTADO   PIC X(18) OCCURS 6 TIMES.
-       01 TXTESTADO.
-          03 TXTESTADO1 PIC X(02) VALUE SPACES.
-          03 TXTESTADO2 PIC X(16) VALUE SPACES. 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 25) "OPERADOR: ".
+       INICIO-OP.
+                ACCEPT (10, 36) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO-OP.
 
        INC-OP0.
            OPEN I-O CADCEP
@@ -75,9 +110,45 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       INC-OP1.
+           OPEN EXTEND CADCEPHIST
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30" OR ST-ERRO3 = "35"
+                 OPEN OUTPUT CADCEPHIST
+                 CLOSE CADCEPHIST
+                 OPEN EXTEND CADCEPHIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO HISTORICO DE CEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCEP
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       INC-OP2.
+           OPEN EXTEND AUDITORIA
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30" OR ST-ERRO4 = "35"
+                 OPEN OUTPUT AUDITORIA
+                 CLOSE AUDITORIA
+                 OPEN EXTEND AUDITORIA
+              ELSE
+                 MOVE "ERRO NA ABERTURA DA AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCEP CADCEPHIST
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       INC-OP3.
+           OPEN INPUT UF
+           IF ST-ERRO5 NOT = "00"
+              MOVE "* ARQUIVO UF NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADCEP CADCEPHIST AUDITORIA
+              GO TO ROT-FIM.
        INC-001.
-                MOVE ZEROS  TO CEP 
-                MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO.
+                MOVE ZEROS  TO CEP
+                MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO
+                MOVE "A" TO STATUSREG.
                 DISPLAY (01, 01) ERASE.
                 DISPLAY (01, 20) "BEM-VINDO AO CADASTRO DE CEP"
                 DISPLAY (04, 01) "CEP: "
@@ -142,23 +213,19 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
        INC-006.
-                MOVE 1 TO IND
                 ACCEPT (08, 21) ESTADO.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01
                    GO TO INC-005.
        INC-006A.
-                MOVE TBESTADO(IND) TO TXTESTADO
-                IF TXTESTADO1 NOT = ESTADO
-                ADD 1 TO IND
-                IF IND < 7
-                   GO TO INC-006A
-                ELSE
+                MOVE ESTADO TO UFCOD
+                READ UF
+                IF ST-ERRO5 NOT = "00"
                    MOVE "*** ESTADO INCORRETO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-006
                 ELSE
-                   DISPLAY (08, 21) TXTESTADO.
+                   DISPLAY (08, 24) UFNOME.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -180,6 +247,9 @@
        INC-WR1.
                 WRITE REGCADCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CEP TO AUD-CHAVE
+                      MOVE "GRAVACAO" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -224,14 +294,29 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADCEP RECORD
-                IF ST-ERRO = "00"
+                MOVE REGCADCEP TO HIST-REG
+                MOVE "I" TO STATUSREG
+                REWRITE REGCADCEP
+                IF ST-ERRO = "00" OR "02"
+                   PERFORM EXC-HIST THRU EXC-HIST-FIM
+                   MOVE CEP TO AUD-CHAVE
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+       EXC-HIST.
+                ACCEPT HIST-DTEXC FROM DATE YYYYMMDD
+                WRITE REGCADCEP-HIST
+                IF ST-ERRO3 NOT = "00"
+                   MOVE "*** ERRO NO HISTORICO DE EXCLUSAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+       EXC-HIST-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
@@ -249,6 +334,9 @@
        ALT-RW1.
                 REWRITE REGCADCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CEP TO AUD-CHAVE
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -256,12 +344,30 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       GRAVA-AUDITORIA.
+                MOVE W-OPERADOR TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "CADCEP" TO AUD-PROGRAMA
+                WRITE REGAUDITORIA
+                IF ST-ERRO4 NOT = "00"
+                   MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+       GRAVA-AUDITORIA-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                CLOSE CADCEP CADCEPHIST AUDITORIA UF
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
