@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELMED.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      ********************************************************
+      * RELATORIO DE MEDICOS POR ESPECIALIDADE *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = NOME
+                                                      WITH DUPLICATES.
+
+            SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+            SELECT LOOKUP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LKCHAVE
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGCADMED.
+                03 CRM               PIC 9(06).
+                03 NOME              PIC X(30).
+                03 EMAIL             PIC X(30).
+                03 SEXO              PIC X(01).
+                03 TPESPECIALIDADE   PIC 9(02) OCCURS 3 TIMES.
+                03 DATANASCT.
+                   05 DIA            PIC 9(02).
+                   05 MES            PIC 9(02).
+                   05 ANO.
+                      07 SEC       PIC 9(02).
+                      07 ANOD      PIC 9(02).
+                03 CRMATIVO       PIC X(01).
+                03 CRMVENCTO.
+                   05 DIAVENC     PIC 9(02).
+                   05 MESVENC     PIC 9(02).
+                   05 ANOVENC.
+                      07 SECVENC  PIC 9(02).
+                      07 ANODVENC PIC 9(02).
+                03 STATUSREG      PIC X(01).
+      *
+       FD RELATORIO
+               LABEL RECORD IS STANDARD.
+       01 LINHA-REL          PIC X(80).
+      *
+       FD LOOKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOOKUP.DAT".
+       01 REGLOOKUP.
+                03 LKCHAVE.
+                   05 LKDOM             PIC X(02).
+                   05 LKCOD             PIC X(02).
+                03 LKDESC               PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 ST-ERRO3       PIC X(02) VALUE "00".
+       77 W-EOF-MED      PIC 9(01) VALUE ZEROS.
+       77 W-EOF-ESP      PIC 9(01) VALUE ZEROS.
+       77 W-HEADER-OK    PIC 9(01) VALUE ZEROS.
+       77 W-PAGINA       PIC 9(04) VALUE ZEROS.
+       77 W-ESP          PIC 9(02) VALUE ZEROS.
+       77 IND-ESP        PIC 9(01) VALUE ZEROS.
+       77 W-ESP-ACHOU    PIC 9(01) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 TXTTPMEDICO    PIC X(18) VALUE SPACES.
+       01 TXTESPEC       PIC X(30) VALUE SPACES.
+
+       01 LIN-CAB1.
+          03 FILLER      PIC X(18) VALUE SPACES.
+          03 FILLER      PIC X(40) VALUE
+                        "RELATORIO DE MEDICOS POR ESPECIALIDADE".
+          03 FILLER      PIC X(08) VALUE "PAGINA:".
+          03 LC1-PAGINA  PIC ZZZ9.
+       01 LIN-CAB2.
+          03 FILLER      PIC X(14) VALUE "ESPECIALIDADE:".
+          03 LC2-ESPEC   PIC X(18).
+       01 LIN-CAB3.
+          03 FILLER      PIC X(08) VALUE "CRM".
+          03 FILLER      PIC X(32) VALUE "NOME".
+          03 FILLER      PIC X(32) VALUE "EMAIL".
+          03 FILLER      PIC X(06) VALUE "SEXO".
+       01 LIN-DET.
+          03 LD-CRM      PIC ZZZZZ9.
+          03 FILLER      PIC X(03) VALUE SPACES.
+          03 LD-NOME     PIC X(30).
+          03 LD-EMAIL    PIC X(30).
+          03 LD-SEXO     PIC X(06).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADMED NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+       INC-OP1.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ERRO AO CRIAR RELATORIO *" TO MENS
+              DISPLAY MENS
+              CLOSE CADMED
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN INPUT LOOKUP
+           IF ST-ERRO3 NOT = "00"
+              MOVE "* ARQUIVO LOOKUP NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              CLOSE CADMED RELATORIO
+              GO TO ROT-FIM.
+
+      *    UM GRUPO POR ESPECIALIDADE CADASTRADA NO DOMINIO "ES" DO
+      *    LOOKUP, MEDICOS EM ORDEM ALFABETICA DENTRO DO GRUPO VIA O
+      *    INDICE CHAVE2/NOME
+       REL-PROC.
+           MOVE "ES"        TO LKDOM
+           MOVE LOW-VALUES  TO LKCOD
+           START LOOKUP KEY IS NOT LESS THAN LKCHAVE
+              INVALID KEY MOVE 1 TO W-EOF-ESP
+           END-START
+           PERFORM UNTIL W-EOF-ESP = 1
+              READ LOOKUP NEXT RECORD
+                 AT END
+                    MOVE 1 TO W-EOF-ESP
+                 NOT AT END
+                    IF LKDOM NOT = "ES"
+                       MOVE 1 TO W-EOF-ESP
+                    ELSE
+                       MOVE LKCOD  TO W-ESP
+                       MOVE LKDESC TO TXTESPEC
+                       PERFORM REL-GRUPO THRU REL-GRUPO-FIM
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+       ROT-FIM.
+           CLOSE CADMED RELATORIO LOOKUP.
+           DISPLAY "*** RELATORIO GERADO ***".
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       REL-GRUPO.
+           MOVE 0 TO W-HEADER-OK
+           MOVE LOW-VALUES TO CHAVE2
+           START CADMED KEY IS NOT LESS THAN CHAVE2
+              INVALID KEY MOVE 1 TO W-EOF-MED
+           END-START
+           IF W-EOF-MED = 0
+              PERFORM REL-MEDICO THRU REL-MEDICO-FIM
+                 UNTIL W-EOF-MED = 1
+           END-IF
+           MOVE 0 TO W-EOF-MED.
+       REL-GRUPO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REL-MEDICO.
+           READ CADMED NEXT RECORD
+              AT END
+                 MOVE 1 TO W-EOF-MED
+              NOT AT END
+                 MOVE 0 TO W-ESP-ACHOU
+                 PERFORM VARYING IND-ESP FROM 1 BY 1 UNTIL IND-ESP > 3
+                    IF TPESPECIALIDADE(IND-ESP) = W-ESP
+                       MOVE 1 TO W-ESP-ACHOU
+                    END-IF
+                 END-PERFORM
+                 IF W-ESP-ACHOU = 1 AND STATUSREG NOT = "I"
+                    IF W-HEADER-OK = 0
+                       PERFORM REL-CABECALHO THRU REL-CABECALHO-FIM
+                       MOVE 1 TO W-HEADER-OK
+                    END-IF
+                    PERFORM REL-DETALHE THRU REL-DETALHE-FIM
+                 END-IF
+           END-READ.
+       REL-MEDICO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REL-CABECALHO.
+           ADD 1 TO W-PAGINA
+           IF W-PAGINA > 1
+              WRITE LINHA-REL FROM SPACES
+              WRITE LINHA-REL FROM SPACES
+           END-IF
+           MOVE W-PAGINA TO LC1-PAGINA
+           WRITE LINHA-REL FROM LIN-CAB1
+           MOVE TXTESPEC TO LC2-ESPEC
+           WRITE LINHA-REL FROM LIN-CAB2
+           WRITE LINHA-REL FROM LIN-CAB3.
+       REL-CABECALHO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REL-DETALHE.
+           MOVE CRM TO LD-CRM
+           MOVE NOME TO LD-NOME
+           MOVE EMAIL TO LD-EMAIL
+           IF SEXO = "M" OR SEXO = "m"
+              MOVE "MASC." TO LD-SEXO
+           ELSE
+              IF SEXO = "F" OR SEXO = "f"
+                 MOVE "FEM." TO LD-SEXO
+              ELSE
+                 MOVE SEXO TO LD-SEXO
+              END-IF
+           END-IF
+           WRITE LINHA-REL FROM LIN-DET.
+       REL-DETALHE-FIM.
+           EXIT.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
