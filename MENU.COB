@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      **************************************
+      * MENU PRINCIPAL DO SISTEMA *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC 9(02) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       MEN-001.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 25) "SISTEMA HOSPITALAR - MENU PRINCIPAL"
+                DISPLAY (04, 10) "01 - CADASTRO DE CEP"
+                DISPLAY (05, 10) "02 - CADASTRO DE CONVENIOS"
+                DISPLAY (06, 10) "03 - CADASTRO DE MEDICOS"
+                DISPLAY (07, 10) "04 - CADASTRO DE PACIENTES"
+                DISPLAY (08, 10) "05 - AGENDAMENTO DE CONSULTAS"
+                DISPLAY (09, 10) "06 - RELATORIO POR CONVENIO"
+                DISPLAY (10, 10) "07 - RELATORIO POR ESPECIALIDADE"
+                DISPLAY (11, 10) "08 - CADASTRO DE UF"
+                DISPLAY (12, 10) "09 - CADASTRO DE DOMINIOS"
+                DISPLAY (13, 10) "10 - BUSCA POR NOME"
+                DISPLAY (14, 10) "11 - FICHA CADASTRAL DO PACIENTE"
+                DISPLAY (15, 10) "00 - SAIR"
+                DISPLAY (17, 10) "OPCAO: ".
+       MEN-002.
+                MOVE ZEROS TO W-OPCAO
+                ACCEPT (17, 18) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = 00
+                   GO TO ROT-FIM.
+                IF W-OPCAO < 00 OR W-OPCAO > 11
+                   MOVE "*** OPCAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO MEN-001.
+       MEN-003.
+                IF W-OPCAO = 01 CALL "CADCEP".
+                IF W-OPCAO = 02 CALL "CADCONV".
+                IF W-OPCAO = 03 CALL "CADMED".
+                IF W-OPCAO = 04 CALL "SMP004".
+                IF W-OPCAO = 05 CALL "AGENDA".
+                IF W-OPCAO = 06 CALL "RELCONV".
+                IF W-OPCAO = 07 CALL "RELMED".
+                IF W-OPCAO = 08 CALL "CADUF".
+                IF W-OPCAO = 09 CALL "CADDOM".
+                IF W-OPCAO = 10 CALL "BUSCA".
+                IF W-OPCAO = 11 CALL "FICHA".
+                CANCEL "CADCEP".
+                CANCEL "CADCONV".
+                CANCEL "CADMED".
+                CANCEL "SMP004".
+                CANCEL "AGENDA".
+                CANCEL "RELCONV".
+                CANCEL "RELMED".
+                CANCEL "CADUF".
+                CANCEL "CADDOM".
+                CANCEL "BUSCA".
+                CANCEL "FICHA".
+                GO TO MEN-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1500
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
