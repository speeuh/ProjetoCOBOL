@@ -18,6 +18,17 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = NOME
                                                       WITH DUPLICATES.
+       SELECT CADMEDHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+       SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+       SELECT LOOKUP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LKCHAVE
+                    FILE STATUS  IS ST-ERRO5.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -30,13 +41,48 @@
                 03 NOME              PIC X(30).
                 03 EMAIL             PIC X(30).
                 03 SEXO              PIC X(01).
-                03 TPESPECIALIDADE   PIC 9(02).
+                03 TPESPECIALIDADE   PIC 9(02) OCCURS 3 TIMES.
                 03 DATANASCT.
                    05 DIA            PIC 9(02).
                    05 MES            PIC 9(02).
                    05 ANO.
                       07 SEC       PIC 9(02).
                       07 ANOD      PIC 9(02).
+                03 CRMATIVO         PIC X(01).
+                03 CRMVENCTO.
+                   05 DIAVENC       PIC 9(02).
+                   05 MESVENC       PIC 9(02).
+                   05 ANOVENC.
+                      07 SECVENC    PIC 9(02).
+                      07 ANODVENC   PIC 9(02).
+                03 STATUSREG        PIC X(01).
+      *
+       FD CADMEDHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED-HIST.DAT".
+       01 REGCADMED-HIST.
+                03 HIST-DTEXC       PIC 9(08).
+                03 HIST-REG         PIC X(91).
+      *
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+       01 REGAUDITORIA.
+                03 AUD-OPERADOR     PIC X(08).
+                03 AUD-DATA         PIC 9(08).
+                03 AUD-HORA         PIC 9(08).
+                03 AUD-PROGRAMA     PIC X(08).
+                03 AUD-OPERACAO     PIC X(10).
+                03 AUD-CHAVE        PIC X(15).
+      *
+       FD LOOKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOOKUP.DAT".
+       01 REGLOOKUP.
+                03 LKCHAVE.
+                   05 LKDOM             PIC X(02).
+                   05 LKCOD             PIC X(02).
+                03 LKDESC               PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -44,25 +90,32 @@
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO3     PIC X(02) VALUE "00".
+       77 ST-ERRO4     PIC X(02) VALUE "00".
+       77 ST-ERRO5     PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        01 TEXSEXO      PIC X(12) VALUE SPACES.
-       01 TXTTPMEDICO   PIC X(18) VALUE SPACES.
-       01 TABMEDICO.
-          03 TBESPECIALIDADE    PIC X(18) OCCURS 7 TIMES.
+       01 TXTTPMEDICO   PIC X(30) VALUE SPACES.
+       01 MASCVENC      PIC 99.99.9999.
+       77 W-DTHOJE      PIC 9(08) VALUE ZEROS.
+       77 W-DTVENCCOMP  PIC 9(08) VALUE ZEROS.
+       77 IND-ESP       PIC 9(01) VALUE ZEROS.
+       77 W-LINESP      PIC 9(02) VALUE ZEROS.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "CLINICA MEDICA"   TO TBESPECIALIDADE(01)
-           MOVE "UROLOGIA   "      TO TBESPECIALIDADE(02)
-           MOVE "GINECOLOGISTA"    TO TBESPECIALIDADE(03)
-           MOVE "PEDIATRA"         TO TBESPECIALIDADE(04)
-           MOVE "CARDIOLOGISTA"    TO TBESPECIALIDADE(05)
-           MOVE "NEUROCIRURGIAO"   TO TBESPECIALIDADE(06)
-           MOVE "OBSTETRA"         TO TBESPECIALIDADE(07).
-           
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 25) "OPERADOR: ".
+       INICIO-OP.
+                ACCEPT (10, 36) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO-OP.
       *
        INC-OP0.
            OPEN I-O CADMED
@@ -79,17 +132,61 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       INC-OP1.
+           OPEN EXTEND CADMEDHIST
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30" OR ST-ERRO3 = "35"
+                 OPEN OUTPUT CADMEDHIST
+                 CLOSE CADMEDHIST
+                 OPEN EXTEND CADMEDHIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO HISTORICO DE MEDICO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADMED
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       INC-OP2.
+           OPEN EXTEND AUDITORIA
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30" OR ST-ERRO4 = "35"
+                 OPEN OUTPUT AUDITORIA
+                 CLOSE AUDITORIA
+                 OPEN EXTEND AUDITORIA
+              ELSE
+                 MOVE "ERRO NA ABERTURA DA AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADMED CADMEDHIST
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       INC-OP3.
+           OPEN INPUT LOOKUP
+           IF ST-ERRO5 NOT = "00"
+              MOVE "*** ARQUIVO LOOKUP NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADMED CADMEDHIST AUDITORIA
+              GO TO ROT-FIM.
        INC-001.
-                MOVE ZEROS  TO DATANASCT CRM
-                MOVE SPACES TO NOME EMAIL.
+                MOVE ZEROS  TO DATANASCT CRM CRMVENCTO
+                MOVE SPACES TO NOME EMAIL
+                PERFORM VARYING IND-ESP FROM 1 BY 1 UNTIL IND-ESP > 3
+                   MOVE ZEROS TO TPESPECIALIDADE(IND-ESP)
+                END-PERFORM
+                MOVE "S" TO CRMATIVO
+                MOVE "A" TO STATUSREG.
                 DISPLAY (01, 01) ERASE.
                 DISPLAY (01, 20) "BEM-VINDO AO CADASTRO DE MEDICOS"
                 DISPLAY (04, 01) "CRM:             "
                 DISPLAY (05, 01) "NOME:                "
                 DISPLAY (06, 01) "EMAIL:               "
                 DISPLAY (07, 01) "SEXO:          ".
-                DISPLAY (08, 01) "ESPECIALIDADE:          ".
-                DISPLAY (09, 01) "NASCIMENTO:          ".
+                DISPLAY (08, 01) "ESPECIALIDADE 1:        ".
+                DISPLAY (09, 01) "ESPECIALIDADE 2:        ".
+                DISPLAY (10, 01) "ESPECIALIDADE 3:        ".
+                DISPLAY (11, 01) "NASCIMENTO:          ".
+                DISPLAY (12, 01) "CRM ATIVO (S/N):          ".
+                DISPLAY (13, 01) "VALIDADE CRM (DDMMAAAA):  ".
              
        INC-002.
                 ACCEPT  (04, 21) CRM
@@ -110,9 +207,12 @@
                       DISPLAY (05, 21) NOME
                       DISPLAY (06, 21) EMAIL
                       DISPLAY (07, 21) SEXO
-                      DISPLAY (08, 21) TXTTPMEDICO
+                      PERFORM LER-ESPEC THRU LER-ESPEC-FIM
                       MOVE DATANASCT TO MASC1
-                      DISPLAY (09, 21) MASC1
+                      DISPLAY (11, 21) MASC1
+                      DISPLAY (12, 21) CRMATIVO
+                      MOVE CRMVENCTO TO MASCVENC
+                      DISPLAY (13, 27) MASCVENC
 
                       MOVE "*** MEDICO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -124,6 +224,22 @@
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
+      *
+      *    MOSTRA AS ATE 3 ESPECIALIDADES JA CADASTRADAS PARA O CRM
+       LER-ESPEC.
+                PERFORM VARYING IND-ESP FROM 1 BY 1 UNTIL IND-ESP > 3
+                   IF TPESPECIALIDADE(IND-ESP) NOT = ZEROS
+                      COMPUTE W-LINESP = 7 + IND-ESP
+                      MOVE "ES"                        TO LKDOM
+                      MOVE TPESPECIALIDADE(IND-ESP)     TO LKCOD
+                      READ LOOKUP
+                      IF ST-ERRO5 = "00"
+                         DISPLAY (W-LINESP, 21) LKDESC
+                      END-IF
+                   END-IF
+                END-PERFORM.
+       LER-ESPEC-FIM.
+                EXIT.
        INC-003.
                 ACCEPT (05, 21) NOME WITH UPDATE
                 IF NOME  = SPACES
@@ -150,20 +266,82 @@
                     GO TO INC-005.
                     DISPLAY(07, 21) TEXSEXO.        
        INC-006.
-                ACCEPT (08, 21) TPESPECIALIDADE.
-                IF TPESPECIALIDADE = 00 
-                    MOVE "*** DIGITE APENAS DE 01 ATE 07 ***" TO MENS
-                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                    GO TO INC-006.            
+                ACCEPT (08, 21) TPESPECIALIDADE(1).
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF TPESPECIALIDADE(1) = ZEROS
+                   MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
        INC-006A.
-                MOVE TBESPECIALIDADE(TPESPECIALIDADE) TO TXTTPMEDICO
-                DISPLAY (08, 21) TXTTPMEDICO. 
+                MOVE "ES"                TO LKDOM
+                MOVE TPESPECIALIDADE(1)  TO LKCOD
+                READ LOOKUP
+                IF ST-ERRO5 NOT = "00"
+                    MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-006
+                ELSE
+                    MOVE LKDESC TO TXTTPMEDICO
+                    DISPLAY (08, 21) TXTTPMEDICO.
+      *    ESPECIALIDADES 2 E 3 SAO OPCIONAIS (ZEROS = NAO INFORMADA)
+       INC-006B.
+                ACCEPT (09, 21) TPESPECIALIDADE(2).
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+       INC-006C.
+                IF TPESPECIALIDADE(2) = ZEROS
+                   GO TO INC-006D.
+                MOVE "ES"                TO LKDOM
+                MOVE TPESPECIALIDADE(2)  TO LKCOD
+                READ LOOKUP
+                IF ST-ERRO5 NOT = "00"
+                    MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-006B
+                ELSE
+                    MOVE LKDESC TO TXTTPMEDICO
+                    DISPLAY (09, 21) TXTTPMEDICO.
+       INC-006D.
+                ACCEPT (10, 21) TPESPECIALIDADE(3).
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006B.
+       INC-006E.
+                IF TPESPECIALIDADE(3) = ZEROS
+                   GO TO INC-007A.
+                MOVE "ES"                TO LKDOM
+                MOVE TPESPECIALIDADE(3)  TO LKCOD
+                READ LOOKUP
+                IF ST-ERRO5 NOT = "00"
+                    MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-006D
+                ELSE
+                    MOVE LKDESC TO TXTTPMEDICO
+                    DISPLAY (10, 21) TXTTPMEDICO.
        INC-007A.
-                ACCEPT (09, 21) DATANASCT
+                ACCEPT (11, 21) DATANASCT
                 MOVE DATANASCT TO MASC1
-                DISPLAY (09, 21) MASC1
+                DISPLAY (11, 21) MASC1
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006D.
+       INC-008.
+                ACCEPT (12, 21) CRMATIVO.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007A.
+                IF CRMATIVO NOT = "S" AND CRMATIVO NOT = "s" AND
+                   CRMATIVO NOT = "N" AND CRMATIVO NOT = "n"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-008.
+       INC-009.
+                ACCEPT (13, 27) CRMVENCTO.
+                IF CRMVENCTO = ZEROS
+                   MOVE "*** VALIDADE DO CRM INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-009.
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-008.
 
       *
                 IF W-SEL = 1
@@ -184,8 +362,17 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT W-DTHOJE FROM DATE YYYYMMDD
+                COMPUTE W-DTVENCCOMP = (SECVENC * 1000000) +
+                        (ANODVENC * 10000) + (MESVENC * 100) + DIAVENC
+                IF W-DTVENCCOMP < W-DTHOJE
+                   MOVE "N" TO CRMATIVO
+                END-IF
                 WRITE REGCADMED
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CRM TO AUD-CHAVE
+                      MOVE "GRAVACAO" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -230,14 +417,29 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADMED RECORD
-                IF ST-ERRO = "00"
+                MOVE REGCADMED TO HIST-REG
+                MOVE "I" TO STATUSREG
+                REWRITE REGCADMED
+                IF ST-ERRO = "00" OR "02"
+                   PERFORM EXC-HIST THRU EXC-HIST-FIM
+                   MOVE CRM TO AUD-CHAVE
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+       EXC-HIST.
+                ACCEPT HIST-DTEXC FROM DATE YYYYMMDD
+                WRITE REGCADMED-HIST
+                IF ST-ERRO3 NOT = "00"
+                   MOVE "*** ERRO NO HISTORICO DE EXCLUSAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+       EXC-HIST-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
@@ -253,8 +455,17 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-DTHOJE FROM DATE YYYYMMDD
+                COMPUTE W-DTVENCCOMP = (SECVENC * 1000000) +
+                        (ANODVENC * 10000) + (MESVENC * 100) + DIAVENC
+                IF W-DTVENCCOMP < W-DTHOJE
+                   MOVE "N" TO CRMATIVO
+                END-IF
                 REWRITE REGCADMED
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CRM TO AUD-CHAVE
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -262,12 +473,30 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       GRAVA-AUDITORIA.
+                MOVE W-OPERADOR TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "CADMED" TO AUD-PROGRAMA
+                WRITE REGAUDITORIA
+                IF ST-ERRO4 NOT = "00"
+                   MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+       GRAVA-AUDITORIA-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                CLOSE CADMED CADMEDHIST AUDITORIA LOOKUP
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
