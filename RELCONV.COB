@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONV.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      ********************************************************
+      * RELATORIO DE PACIENTES POR CONVENIO *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADPACI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CPF
+                      FILE STATUS  IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOMEPACI
+                                    WITH DUPLICATES.
+
+            SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION  IS INDEXED
+                    ACCESS MODE   IS DYNAMIC
+                    RECORD KEY    IS CODIGO
+                    FILE STATUS   IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                    WITH DUPLICATES.
+
+            SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                    WITH DUPLICATES.
+
+            SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGCADPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEPACI       PIC X(30).
+          03 EMAIL          PIC X(30).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 DATANASCT      PIC 9(08).
+          03 CONVPACI       PIC 9(04).
+          03 CEPPACI        PIC 9(08).
+          03 NUMENDERECO    PIC 9(04).
+          03 COMPENDERECO   PIC X(12).
+          03 TELEFONE       OCCURS 3 TIMES.
+             05 TIPOTEL     PIC X(01).
+             05 NUMTEL      PIC 9(11).
+          03 NUMAUTORIZ     PIC X(12).
+          03 DTAUTORIZ      PIC 9(08).
+          03 STATUSREG      PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCADCONV.
+                03 CODIGO            PIC 9(04).
+                03 NOME              PIC X(30).
+                03 TPPLANO           PIC 9(02).
+                03 VLRPLANO          PIC 9(06)V99.
+                03 VLRCOPART         PIC 9(04)V99.
+                03 DTVALIDADE        PIC 9(08).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCADCEP.
+                03 CEP               PIC 9(08).
+                03 ENDERECO          PIC X(30).
+                03 BAIRRO            PIC X(20).
+                03 CIDADE            PIC X(20).
+                03 ESTADO            PIC X(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD RELATORIO
+               LABEL RECORD IS STANDARD.
+       01 LINHA-REL          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 W-EOF-CONV     PIC 9(01) VALUE ZEROS.
+       77 W-EOF-PAC      PIC 9(01) VALUE ZEROS.
+       77 W-HEADER-OK    PIC 9(01) VALUE ZEROS.
+       77 W-PAGINA       PIC 9(04) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+
+       01 LIN-CAB1.
+          03 FILLER      PIC X(20) VALUE SPACES.
+          03 FILLER      PIC X(36) VALUE
+                          "RELATORIO DE PACIENTES POR CONVENIO".
+          03 FILLER      PIC X(08) VALUE "PAGINA:".
+          03 LC1-PAGINA  PIC ZZZ9.
+       01 LIN-CAB2.
+          03 FILLER      PIC X(09) VALUE "CONVENIO:".
+          03 LC2-CODIGO  PIC ZZZ9.
+          03 FILLER      PIC X(02) VALUE SPACES.
+          03 LC2-NOME    PIC X(30).
+       01 LIN-CAB3.
+          03 FILLER      PIC X(13) VALUE "CPF".
+          03 FILLER      PIC X(32) VALUE "NOME".
+          03 FILLER      PIC X(10) VALUE "CEP".
+          03 FILLER      PIC X(20) VALUE "CIDADE".
+       01 LIN-DET.
+          03 LD-CPF      PIC ZZZZZZZZZZ9.
+          03 FILLER      PIC X(02) VALUE SPACES.
+          03 LD-NOME     PIC X(30).
+          03 LD-CEP      PIC 9(08).
+          03 FILLER      PIC X(02) VALUE SPACES.
+          03 LD-CIDADE   PIC X(20).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADPACI NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+       INC-OP1.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCONV NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              CLOSE CADPACI
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCEP NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              CLOSE CADPACI CADCONV
+              GO TO ROT-FIM.
+       INC-OP3.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ERRO AO CRIAR RELATORIO *" TO MENS
+              DISPLAY MENS
+              CLOSE CADPACI CADCONV CADCEP
+              GO TO ROT-FIM.
+
+      *    UM GRUPO POR CONVENIO CADASTRADO (ORDEM DO CODIGO)
+       REL-PROC.
+           PERFORM REL-GRUPO THRU REL-GRUPO-FIM
+              UNTIL W-EOF-CONV = 1.
+
+       ROT-FIM.
+           CLOSE CADPACI CADCONV CADCEP RELATORIO.
+           DISPLAY "*** RELATORIO GERADO ***".
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       REL-GRUPO.
+           READ CADCONV NEXT RECORD
+              AT END
+                 MOVE 1 TO W-EOF-CONV
+              NOT AT END
+                 MOVE 0 TO W-HEADER-OK
+                 CLOSE CADPACI
+                 OPEN INPUT CADPACI
+                 MOVE 0 TO W-EOF-PAC
+                 PERFORM REL-PACIENTE THRU REL-PACIENTE-FIM
+                    UNTIL W-EOF-PAC = 1
+           END-READ.
+       REL-GRUPO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REL-PACIENTE.
+           READ CADPACI NEXT RECORD
+              AT END
+                 MOVE 1 TO W-EOF-PAC
+              NOT AT END
+                 IF CONVPACI = CODIGO AND
+                    STATUSREG OF REGCADPACI NOT = "I"
+                    IF W-HEADER-OK = 0
+                       PERFORM REL-CABECALHO THRU REL-CABECALHO-FIM
+                       MOVE 1 TO W-HEADER-OK
+                    END-IF
+                    PERFORM REL-DETALHE THRU REL-DETALHE-FIM
+                 END-IF
+           END-READ.
+       REL-PACIENTE-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REL-CABECALHO.
+           ADD 1 TO W-PAGINA
+           IF W-PAGINA > 1
+              WRITE LINHA-REL FROM SPACES
+              WRITE LINHA-REL FROM SPACES
+           END-IF
+           MOVE W-PAGINA TO LC1-PAGINA
+           WRITE LINHA-REL FROM LIN-CAB1
+           MOVE CODIGO TO LC2-CODIGO
+           MOVE NOME TO LC2-NOME
+           WRITE LINHA-REL FROM LIN-CAB2
+           WRITE LINHA-REL FROM LIN-CAB3.
+       REL-CABECALHO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REL-DETALHE.
+           MOVE CEPPACI TO CEP
+           READ CADCEP KEY IS CEP
+              INVALID KEY MOVE SPACES TO CIDADE
+           END-READ
+           MOVE CPF TO LD-CPF
+           MOVE NOMEPACI TO LD-NOME
+           MOVE CEPPACI TO LD-CEP
+           MOVE CIDADE TO LD-CIDADE
+           WRITE LINHA-REL FROM LIN-DET.
+       REL-DETALHE-FIM.
+           EXIT.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
