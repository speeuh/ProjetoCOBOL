@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECPACI.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      ********************************************************
+      * RECONCILIACAO NOTURNA DE REFERENCIAS DE PACIENTES *
+      * CONFERE CEPPACI CONTRA CADCEP E CONVPACI CONTRA *
+      * CADCONV, LISTANDO OS PACIENTES COM REFERENCIA QUEBRADA *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADPACI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CPF
+                      FILE STATUS  IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOMEPACI
+                                    WITH DUPLICATES.
+
+            SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION  IS INDEXED
+                    ACCESS MODE   IS DYNAMIC
+                    RECORD KEY    IS CODIGO
+                    FILE STATUS   IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                    WITH DUPLICATES.
+
+            SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                    WITH DUPLICATES.
+
+            SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGCADPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEPACI       PIC X(30).
+          03 EMAIL          PIC X(30).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 DATANASCT      PIC 9(08).
+          03 CONVPACI       PIC 9(04).
+          03 CEPPACI        PIC 9(08).
+          03 NUMENDERECO    PIC 9(04).
+          03 COMPENDERECO   PIC X(12).
+          03 TELEFONE       OCCURS 3 TIMES.
+             05 TIPOTEL     PIC X(01).
+             05 NUMTEL      PIC 9(11).
+          03 NUMAUTORIZ     PIC X(12).
+          03 DTAUTORIZ      PIC 9(08).
+          03 STATUSREG      PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCADCONV.
+                03 CODIGO            PIC 9(04).
+                03 NOME              PIC X(30).
+                03 TPPLANO           PIC 9(02).
+                03 VLRPLANO          PIC 9(06)V99.
+                03 VLRCOPART         PIC 9(04)V99.
+                03 DTVALIDADE        PIC 9(08).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCADCEP.
+                03 CEP               PIC 9(08).
+                03 ENDERECO          PIC X(30).
+                03 BAIRRO            PIC X(20).
+                03 CIDADE            PIC X(20).
+                03 ESTADO            PIC X(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD RELATORIO
+               LABEL RECORD IS STANDARD.
+       01 LINHA-REL          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 W-EOF-PAC      PIC 9(01) VALUE ZEROS.
+       77 W-QTDEXC       PIC 9(06) VALUE ZEROS.
+       77 W-PAC-QUEBRA   PIC 9(01) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+
+       01 LIN-CAB1.
+          03 FILLER      PIC X(14) VALUE SPACES.
+          03 FILLER      PIC X(48) VALUE
+             "RECONCILIACAO DE REFERENCIAS DE PACIENTES".
+       01 LIN-CAB2.
+          03 FILLER      PIC X(13) VALUE "CPF".
+          03 FILLER      PIC X(32) VALUE "NOME".
+          03 FILLER      PIC X(30) VALUE "INCONSISTENCIA".
+       01 LIN-DET.
+          03 LD-CPF      PIC ZZZZZZZZZZ9.
+          03 FILLER      PIC X(02) VALUE SPACES.
+          03 LD-NOME     PIC X(30).
+          03 LD-INC      PIC X(35).
+       01 LIN-FIM.
+          03 FILLER      PIC X(14) VALUE SPACES.
+          03 LF-QTD      PIC ZZZ.ZZ9.
+          03 FILLER      PIC X(40) VALUE
+                   " PACIENTE(S) COM REFERENCIA QUEBRADA".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADPACI NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+       INC-OP1.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCONV NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              CLOSE CADPACI
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCEP NAO ENCONTRADO *" TO MENS
+              DISPLAY MENS
+              CLOSE CADPACI CADCONV
+              GO TO ROT-FIM.
+       INC-OP3.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ERRO AO CRIAR RELATORIO *" TO MENS
+              DISPLAY MENS
+              CLOSE CADPACI CADCONV CADCEP
+              GO TO ROT-FIM.
+           WRITE LINHA-REL FROM LIN-CAB1
+           WRITE LINHA-REL FROM SPACES
+           WRITE LINHA-REL FROM LIN-CAB2.
+
+       REC-PROC.
+           PERFORM REC-PACIENTE THRU REC-PACIENTE-FIM
+              UNTIL W-EOF-PAC = 1.
+           WRITE LINHA-REL FROM SPACES
+           MOVE W-QTDEXC TO LF-QTD
+           WRITE LINHA-REL FROM LIN-FIM.
+
+       ROT-FIM.
+           CLOSE CADPACI CADCONV CADCEP RELATORIO.
+           DISPLAY "*** RECONCILIACAO CONCLUIDA ***".
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       REC-PACIENTE.
+           READ CADPACI NEXT RECORD
+              AT END
+                 MOVE 1 TO W-EOF-PAC
+              NOT AT END
+                 MOVE ZEROS TO W-PAC-QUEBRA
+                 PERFORM REC-CEP THRU REC-CEP-FIM
+                 PERFORM REC-CONV THRU REC-CONV-FIM
+           END-READ.
+       REC-PACIENTE-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REC-CEP.
+           MOVE CEPPACI TO CEP
+           READ CADCEP KEY IS CEP
+              INVALID KEY
+                 MOVE "CEP " TO LD-INC
+                 MOVE CEPPACI TO LD-INC(5:8)
+                 MOVE " NAO CADASTRADO" TO LD-INC(13:15)
+                 PERFORM REC-GRAVA THRU REC-GRAVA-FIM
+              NOT INVALID KEY
+                 IF STATUSREG OF REGCADCEP = "I"
+                    MOVE "CEP " TO LD-INC
+                    MOVE CEPPACI TO LD-INC(5:8)
+                    MOVE " INATIVO" TO LD-INC(13:8)
+                    PERFORM REC-GRAVA THRU REC-GRAVA-FIM
+                 END-IF
+           END-READ.
+       REC-CEP-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REC-CONV.
+           MOVE CONVPACI TO CODIGO
+           READ CADCONV KEY IS CODIGO
+              INVALID KEY
+                 MOVE "CONVENIO " TO LD-INC
+                 MOVE CONVPACI TO LD-INC(10:4)
+                 MOVE " NAO CADASTRADO" TO LD-INC(14:15)
+                 PERFORM REC-GRAVA THRU REC-GRAVA-FIM
+              NOT INVALID KEY
+                 IF STATUSREG OF REGCADCONV = "I"
+                    MOVE "CONVENIO " TO LD-INC
+                    MOVE CONVPACI TO LD-INC(10:4)
+                    MOVE " INATIVO" TO LD-INC(14:8)
+                    PERFORM REC-GRAVA THRU REC-GRAVA-FIM
+                 END-IF
+           END-READ.
+       REC-CONV-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       REC-GRAVA.
+           IF W-PAC-QUEBRA = 0
+              ADD 1 TO W-QTDEXC
+              MOVE 1 TO W-PAC-QUEBRA
+           END-IF
+           MOVE CPF TO LD-CPF
+           MOVE NOMEPACI TO LD-NOME
+           WRITE LINHA-REL FROM LIN-DET.
+       REC-GRAVA-FIM.
+           EXIT.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
