@@ -35,6 +35,20 @@
                     FILE STATUS   IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
                                     WITH DUPLICATES.
+
+            SELECT CADPACIHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+
+            SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+
+            SELECT LOOKUP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LKCHAVE
+                    FILE STATUS  IS ST-ERRO5.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -43,7 +57,7 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPACI.DAT". 
        01 REGCADPACI.
-          03 CPF            PIC 9(04).
+          03 CPF            PIC 9(11).
           03 NOMEPACI       PIC X(30).
           03 EMAIL          PIC X(30).
           03 SEXO           PIC X(01).
@@ -58,7 +72,12 @@
           03 CEPPACI        PIC 9(08).  
           03 NUMENDERECO    PIC 9(04).
           03 COMPENDERECO   PIC X(12).
-          03 TELEFONE       PIC 9(11).
+          03 TELEFONE       OCCURS 3 TIMES.
+             05 TIPOTEL     PIC X(01).
+             05 NUMTEL      PIC 9(11).
+          03 NUMAUTORIZ     PIC X(12).
+          03 DTAUTORIZ      PIC 9(08).
+          03 STATUSREG      PIC X(01).
       *
        FD CADCEP
                LABEL RECORD IS STANDARD
@@ -69,6 +88,7 @@
                 03 BAIRRO            PIC X(20).
                 03 CIDADE            PIC X(20).
                 03 ESTADO            PIC X(02).
+                03 STATUSREG         PIC X(01).
        FD CADCONV
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCONV.DAT".
@@ -76,40 +96,92 @@
                 03 CODIGO            PIC 9(04).
                 03 NOME              PIC X(30).
                 03 TPPLANO           PIC 9(02).
+                03 VLRPLANO          PIC 9(06)V99.
+                03 VLRCOPART         PIC 9(04)V99.
+                03 DTVALIDADE.
+                   05 DIAVAL         PIC 9(02).
+                   05 MESVAL         PIC 9(02).
+                   05 ANOVAL.
+                      07 SECVAL      PIC 9(02).
+                      07 ANODVAL     PIC 9(02).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADPACIHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI-HIST.DAT".
+       01 REGCADPACI-HIST.
+                03 HIST-DTEXC        PIC 9(08).
+                03 HIST-REG          PIC X(166).
+      *
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+       01 REGAUDITORIA.
+                03 AUD-OPERADOR      PIC X(08).
+                03 AUD-DATA          PIC 9(08).
+                03 AUD-HORA          PIC 9(08).
+                03 AUD-PROGRAMA      PIC X(08).
+                03 AUD-OPERACAO      PIC X(10).
+                03 AUD-CHAVE         PIC X(15).
+      *
+       FD LOOKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOOKUP.DAT".
+       01 REGLOOKUP.
+                03 LKCHAVE.
+                   05 LKDOM             PIC X(02).
+                   05 LKCOD             PIC X(02).
+                03 LKDESC               PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06) VALUE ZEROS.
        77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-OPERADOR    PIC X(08) VALUE SPACES.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        01 MENS.
           02 MENS1      PIC X(48) VALUE SPACES.
           02 MENS2      PIC ZZZ.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
+       77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 ST-ERRO5      PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 IND           PIC 9(02) VALUE ZEROS.
        01 TXTSEXO       PIC X(12) VALUE SPACES.
        01 MASC1         PIC 99.99.9999.
 
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "HHETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "TTRANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISSESUXUAL".
-          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
-          03 FILLER     PIC X(15) VALUE "OOUTROS".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO   PIC X(15) OCCURS 6 TIMES.
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
-          
+       01 TXTGENERO     PIC X(30) VALUE SPACES.
+
+       01 W-CPF           PIC 9(11) VALUE ZEROS.
+       01 W-CPF-DIG REDEFINES W-CPF PIC 9(01) OCCURS 11 TIMES.
+       77 W-CPF-OK        PIC 9(01) VALUE ZEROS.
+       77 W-CPF-SOMA      PIC 9(06) VALUE ZEROS.
+       77 W-CPF-RESTO     PIC 9(06) VALUE ZEROS.
+       77 W-CPF-DV1       PIC 9(01) VALUE ZEROS.
+       77 W-CPF-DV2       PIC 9(01) VALUE ZEROS.
+       77 W-CPF-IND       PIC 9(02) VALUE ZEROS.
+       77 W-DTHOJE        PIC 9(08) VALUE ZEROS.
+       77 W-DTVALCOMP     PIC 9(08) VALUE ZEROS.
+       77 IND-TEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONVPARTIC    PIC 9(04) VALUE 0001.
+       77 W-TAMAUTORIZ    PIC 9(02) VALUE ZEROS.
+       77 IND-AUT         PIC 9(02) VALUE ZEROS.
+
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-       
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 25) "OPERADOR: ".
+       INICIO-OP.
+                ACCEPT (10, 36) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO-OP.
+
        INC-OP0.
            OPEN I-O CADPACI
            IF ST-ERRO NOT = "00"  
@@ -155,35 +227,79 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       INC-OP3.
+           OPEN EXTEND CADPACIHIST
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30" OR ST-ERRO3 = "35"
+                 OPEN OUTPUT CADPACIHIST
+                 CLOSE CADPACIHIST
+                 OPEN EXTEND CADPACIHIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO HISTORICO DE PACIENTE"
+                                                       TO MENS1
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       INC-OP4.
+           OPEN EXTEND AUDITORIA
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30" OR ST-ERRO4 = "35"
+                 OPEN OUTPUT AUDITORIA
+                 CLOSE AUDITORIA
+                 OPEN EXTEND AUDITORIA
+              ELSE
+                 MOVE "ERRO NA ABERTURA DA AUDITORIA" TO MENS1
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       INC-OP5.
+           OPEN INPUT LOOKUP
+           IF ST-ERRO5 NOT = "00"
+              MOVE "*** ARQUIVO LOOKUP NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
 
        INC-001.
            MOVE ZEROS TO CPF W-SEL CEPPACI NUMENDERECO DATANASCT
            MOVE SPACES TO NOME EMAIL SEXO GENERO NOMEPACI
-           MOVE SPACES TO TXTGENERO TXTSEXO 
-           MOVE SPACES TO COMPENDERECO ESTADO BAIRRO CIDADE ESTADO.
+           MOVE "A" TO STATUSREG OF REGCADPACI
+           MOVE SPACES TO TXTGENERO TXTSEXO
+           MOVE SPACES TO COMPENDERECO ESTADO BAIRRO CIDADE ESTADO
+           PERFORM VARYING IND-TEL FROM 1 BY 1 UNTIL IND-TEL > 3
+              MOVE ZEROS TO NUMTEL(IND-TEL)
+           END-PERFORM
+           MOVE "P" TO TIPOTEL(1)
+           MOVE "M" TO TIPOTEL(2)
+           MOVE "E" TO TIPOTEL(3)
+           MOVE SPACES TO NUMAUTORIZ
+           MOVE ZEROS  TO DTAUTORIZ.
                     DISPLAY (01, 01) ERASE.
                     DISPLAY (01, 20) "BEM-VINDO AO CADASTRO DE PACIENTE"
                     DISPLAY (03, 01) "CPF"
                     DISPLAY (03, 42) "NOME"
                     DISPLAY (05, 01) "EMAIL"
-                    DISPLAY (05, 42) "TELEFONE"
-                    DISPLAY (07, 01) "SEXO "                  
+                    DISPLAY (05, 42) "TEL.PRINCIPAL"
+                    DISPLAY (07, 01) "SEXO "
                     DISPLAY (07, 42) "GENERO"
                     DISPLAY (09, 01) "DATA DE NASC."
-                    DISPLAY (10, 01) "    --------------------[ E N D E".
-                    DISPLAY (10, 35) "R E C O ]-------------------------------".
+                    DISPLAY (10, 01) "    ------[ ENDERECO ]------".
                     DISPLAY (11, 01) "CEP :"
                     DISPLAY (11, 17) "ENDERECO :"
                     DISPLAY (11, 60) "NUM :".
                     DISPLAY (13, 01) "COMPLEM.:"
                     DISPLAY (13, 25) "BAIRRO :".
-                    DISPLAY (15, 01) "CIDADE :". 
+                    DISPLAY (15, 01) "CIDADE :".
                     DISPLAY (15, 43) "UF"
                     DISPLAY (15, 46) ":".
-                    DISPLAY (16, 01) "    ----------------------[ P L A".
-                    DISPLAY (16, 35) "N O ]-----------------------------------".
+                    DISPLAY (16, 01) "    --------[ PLANO ]--------".
                     DISPLAY (17, 01) "CODIGO".
+                    DISPLAY (18, 01) "N.AUTORIZACAO:".
+                    DISPLAY (18, 50) "DT.AUTORIZACAO:".
                     DISPLAY (19, 01) "TIPO DO PLANO".
+                    DISPLAY (20, 01) "CELULAR:".
+                    DISPLAY (21, 01) "EMERGENCIA:".
                     DISPLAY (23, 01) " MENSAGEM :".
 
        INC-002.
@@ -196,6 +312,56 @@
                    MOVE "*** CPF INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+                PERFORM INC-002A THRU INC-002A-FIM
+                IF W-CPF-OK NOT = 1
+                   MOVE "*** CPF INVALIDO (DIGITO VERIF.) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                GO TO LER-CADPACI01.
+
+      *    VALIDA OS DOIS DIGITOS VERIFICADORES DO CPF (CPF REPETIDO
+      *    EM TODOS OS DIGITOS E CONSIDERADO INVALIDO)
+       INC-002A.
+           MOVE 1 TO W-CPF-OK
+           MOVE CPF TO W-CPF
+           IF W-CPF-DIG(01) = W-CPF-DIG(02) AND W-CPF-DIG(02) =
+              W-CPF-DIG(03) AND W-CPF-DIG(03) = W-CPF-DIG(04) AND
+              W-CPF-DIG(04) = W-CPF-DIG(05) AND W-CPF-DIG(05) =
+              W-CPF-DIG(06) AND W-CPF-DIG(06) = W-CPF-DIG(07) AND
+              W-CPF-DIG(07) = W-CPF-DIG(08) AND W-CPF-DIG(08) =
+              W-CPF-DIG(09) AND W-CPF-DIG(09) = W-CPF-DIG(10) AND
+              W-CPF-DIG(10) = W-CPF-DIG(11)
+              MOVE 0 TO W-CPF-OK
+              GO TO INC-002A-FIM.
+           MOVE ZEROS TO W-CPF-SOMA
+           PERFORM VARYING W-CPF-IND FROM 1 BY 1 UNTIL W-CPF-IND > 9
+              COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                      W-CPF-DIG(W-CPF-IND) * (11 - W-CPF-IND)
+           END-PERFORM
+           COMPUTE W-CPF-RESTO = (W-CPF-SOMA * 10) -
+                   (((W-CPF-SOMA * 10) / 11) * 11)
+           IF W-CPF-RESTO = 10
+              MOVE 0 TO W-CPF-DV1
+           ELSE
+              MOVE W-CPF-RESTO TO W-CPF-DV1.
+           IF W-CPF-DIG(10) NOT = W-CPF-DV1
+              MOVE 0 TO W-CPF-OK
+              GO TO INC-002A-FIM.
+           MOVE ZEROS TO W-CPF-SOMA
+           PERFORM VARYING W-CPF-IND FROM 1 BY 1 UNTIL W-CPF-IND > 10
+              COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                      W-CPF-DIG(W-CPF-IND) * (12 - W-CPF-IND)
+           END-PERFORM
+           COMPUTE W-CPF-RESTO = (W-CPF-SOMA * 10) -
+                   (((W-CPF-SOMA * 10) / 11) * 11)
+           IF W-CPF-RESTO = 10
+              MOVE 0 TO W-CPF-DV2
+           ELSE
+              MOVE W-CPF-RESTO TO W-CPF-DV2.
+           IF W-CPF-DIG(11) NOT = W-CPF-DV2
+              MOVE 0 TO W-CPF-OK.
+       INC-002A-FIM.
+                EXIT.
        LER-CADPACI01.
                 MOVE 0 TO W-SEL
                 READ CADPACI
@@ -205,8 +371,10 @@
                       PERFORM INC-012A
                       DISPLAY (03, 11) CPF
                       DISPLAY (03, 47) NOMEPACI
-                      DISPLAY (05, 11) EMAIL                   
-                      DISPLAY (05, 51) TELEFONE
+                      DISPLAY (05, 11) EMAIL
+                      DISPLAY (05, 56) NUMTEL(1)
+                      DISPLAY (20, 10) NUMTEL(2)
+                      DISPLAY (21, 13) NUMTEL(3)
                       DISPLAY (07, 11) SEXO        
                       DISPLAY (07, 49) GENERO
                       MOVE DATANASCT TO MASC1
@@ -219,7 +387,20 @@
                       DISPLAY (15, 10) CIDADE
                       DISPLAY (15, 48) ESTADO
                       DISPLAY (17, 08) CODIGO
+                      DISPLAY (18, 17) NUMAUTORIZ
+                      MOVE DTAUTORIZ TO MASC1
+                      DISPLAY (18, 66) MASC1
                       DISPLAY (19, 15) TPPLANO
+                      MOVE DTVALIDADE TO MASC1
+                      DISPLAY (19, 25) "VALIDADE:"
+                      DISPLAY (19, 35) MASC1
+                      ACCEPT W-DTHOJE FROM DATE YYYYMMDD
+                      COMPUTE W-DTVALCOMP = (SECVAL * 1000000) +
+                              (ANODVAL * 10000) + (MESVAL * 100) +
+                              DIAVAL
+                      IF W-DTVALCOMP < W-DTHOJE
+                         DISPLAY (19, 46) "*** CONVENIO VENCIDO ***"
+                      END-IF
 
                       MOVE "*** CPF JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -249,13 +430,21 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
        INC-011.
-                ACCEPT (05, 51) TELEFONE
-                IF TELEFONE  = ZEROS
+                ACCEPT (05, 56) NUMTEL(1)
+                IF NUMTEL(1) = ZEROS
                    MOVE "*** TELEFONE INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-011.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
+       INC-011B.
+                ACCEPT (20, 10) NUMTEL(2)
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+       INC-011C.
+                ACCEPT (21, 13) NUMTEL(3)
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011B.
        INC-005.
                 ACCEPT (07, 11) SEXO.
        INC-005A.
@@ -270,23 +459,22 @@
                     GO TO INC-005.
                     DISPLAY(07, 13) TXTSEXO.
        INC-006.
-           MOVE 1 TO IND
            ACCEPT (07, 49) GENERO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO INC-005.
        INC-006A.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTGENERO1 NOT = GENERO
-              ADD 1 TO IND
-              IF IND < 7
-                 GO TO INC-006A
-              ELSE
-                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-006
+           MOVE "GN"   TO LKDOM
+           MOVE GENERO TO LKCOD(1:1)
+           MOVE SPACE  TO LKCOD(2:1)
+           READ LOOKUP
+           IF ST-ERRO5 NOT = "00"
+              MOVE "*** TIPO GENERO INCORRETO***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-006
            ELSE
-               DISPLAY (07, 49) TXTGENERO.
+              MOVE LKDESC TO TXTGENERO
+              DISPLAY (07, 49) TXTGENERO.
        INC-007.
            ACCEPT (09, 16) DATANASCT
                 MOVE DATANASCT TO MASC1
@@ -356,18 +544,47 @@
                  MOVE "ERRO NA LEITURA DO ARQUIVO CEP " TO MENS1
                  MOVE ST-ERRO TO MENS2
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.    
-           
+                 GO TO ROT-FIM.
+           ACCEPT W-DTHOJE FROM DATE YYYYMMDD
+           COMPUTE W-DTVALCOMP = (SECVAL * 1000000) +
+                   (ANODVAL * 10000) + (MESVAL * 100) +
+                   DIAVAL
+           IF W-DTVALCOMP < W-DTHOJE
+              MOVE "*** CONVENIO VENCIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-IF.
+
+      *    NUMERO DE AUTORIZACAO/GUIA - OBRIGATORIO PARA QUALQUER
+      *    CONVENIO QUE NAO SEJA O PARTICULAR (AUTOPAGAMENTO)
+       INC-013.
+           ACCEPT (18, 17) NUMAUTORIZ.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO INC-012.
+       INC-013A.
+           PERFORM CALC-TAMAUTORIZ THRU CALC-TAMAUTORIZ-FIM
+           IF CONVPACI NOT = W-CONVPARTIC AND W-TAMAUTORIZ < 6
+                 MOVE "* AUTORIZACAO OBRIGATORIA P/ ESTE CONVENIO *"
+                                                       TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-013.
+       INC-014.
+           ACCEPT (18, 66) DTAUTORIZ.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO INC-013.
+           IF CONVPACI NOT = W-CONVPARTIC AND DTAUTORIZ = ZEROS
+                 MOVE "* DATA DE AUTORIZACAO OBRIGATORIA *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-014.
 
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
+           IF W-SEL = 1
                 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO INC-010.
+                IF W-ACT = 01 GO TO INC-014.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -379,6 +596,9 @@
        INC-WR1.
                 WRITE REGCADPACI
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CPF TO AUD-CHAVE
+                      MOVE "GRAVACAO" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -424,20 +644,35 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADPACI RECORD
-                IF ST-ERRO = "00"
+                MOVE REGCADPACI TO HIST-REG
+                MOVE "I" TO STATUSREG OF REGCADPACI
+                REWRITE REGCADPACI
+                IF ST-ERRO = "00" OR "02"
+                   PERFORM EXC-HIST THRU EXC-HIST-FIM
+                   MOVE CPF TO AUD-CHAVE
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+       EXC-HIST.
+                ACCEPT HIST-DTEXC FROM DATE YYYYMMDD
+                WRITE REGCADPACI-HIST
+                IF ST-ERRO3 NOT = "00"
+                   MOVE "*** ERRO NO HISTORICO DE EXCLUSAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+       EXC-HIST-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO INC-010.
+                IF W-ACT = 01 GO TO INC-014.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -449,17 +684,51 @@
        ALT-RW1.
                 REWRITE REGCADPACI
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CPF TO AUD-CHAVE
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       GRAVA-AUDITORIA.
+                MOVE W-OPERADOR TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "SMP004" TO AUD-PROGRAMA
+                WRITE REGAUDITORIA
+                IF ST-ERRO4 NOT = "00"
+                   MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+       GRAVA-AUDITORIA-FIM.
+                EXIT.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADPACI CADCEP CADCONV.
+           CLOSE CADPACI CADCEP CADCONV CADPACIHIST AUDITORIA LOOKUP.
+           EXIT PROGRAM.
+       ROT-FIMS.
            STOP RUN.
 
+      *    TAMANHO SIGNIFICATIVO (SEM ESPACOS A DIREITA) DO NUMERO DE
+      *    AUTORIZACAO DIGITADO
+       CALC-TAMAUTORIZ.
+           MOVE 0 TO W-TAMAUTORIZ
+           PERFORM VARYING IND-AUT FROM 1 BY 1 UNTIL IND-AUT > 12
+              IF NUMAUTORIZ(IND-AUT:1) NOT = SPACE
+                 MOVE IND-AUT TO W-TAMAUTORIZ
+              END-IF
+           END-PERFORM.
+       CALC-TAMAUTORIZ-FIM.
+                EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
