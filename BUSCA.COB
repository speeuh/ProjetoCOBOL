@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCA.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      ********************************************************
+      * BUSCA POR NOME EM CADPACI, CADMED E CADCONV *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADPACI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CPF
+                      FILE STATUS  IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOMEPACI
+                                    WITH DUPLICATES.
+
+            SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGCADMED
+                                    WITH DUPLICATES.
+
+            SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION  IS INDEXED
+                    ACCESS MODE   IS DYNAMIC
+                    RECORD KEY    IS CODIGO
+                    FILE STATUS   IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGCADCONV
+                                    WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGCADPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEPACI       PIC X(30).
+          03 EMAIL          PIC X(30).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 DATANASCT      PIC 9(08).
+          03 CONVPACI       PIC 9(04).
+          03 CEPPACI        PIC 9(08).
+          03 NUMENDERECO    PIC 9(04).
+          03 COMPENDERECO   PIC X(12).
+          03 TELEFONE       OCCURS 3 TIMES.
+             05 TIPOTEL     PIC X(01).
+             05 NUMTEL      PIC 9(11).
+          03 NUMAUTORIZ     PIC X(12).
+          03 DTAUTORIZ      PIC 9(08).
+          03 STATUSREG      PIC X(01).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGCADMED.
+                03 CRM               PIC 9(06).
+                03 NOME              PIC X(30).
+                03 EMAIL             PIC X(30).
+                03 SEXO              PIC X(01).
+                03 TPESPECIALIDADE   PIC 9(02) OCCURS 3 TIMES.
+                03 DATANASCT         PIC 9(08).
+                03 CRMATIVO          PIC X(01).
+                03 CRMVENCTO         PIC 9(08).
+                03 STATUSREG         PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCADCONV.
+                03 CODIGO            PIC 9(04).
+                03 NOME              PIC X(30).
+                03 TPPLANO           PIC 9(02).
+                03 VLRPLANO          PIC 9(06)V99.
+                03 VLRCOPART         PIC 9(04)V99.
+                03 DTVALIDADE        PIC 9(08).
+                03 STATUSREG         PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-TIPO         PIC X(01) VALUE SPACES.
+       77 W-NOME         PIC X(30) VALUE SPACES.
+       77 W-TAMNOME      PIC 9(02) VALUE ZEROS.
+       77 IND-BUS        PIC 9(02) VALUE ZEROS.
+       77 W-EOF-BUS      PIC 9(01) VALUE ZEROS.
+       77 W-LINHA        PIC 9(02) VALUE ZEROS.
+       77 W-ACHOU        PIC 9(01) VALUE ZEROS.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADPACI NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP1.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADMED NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPACI
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO CADCONV NAO ENCONTRADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPACI CADMED
+              GO TO ROT-FIM.
+
+       BUS-001.
+           MOVE SPACES TO W-TIPO
+           DISPLAY (01, 01) ERASE.
+           DISPLAY (01, 15) "BUSCA POR NOME - PACIENTE/MEDICO/CONVENIO"
+           DISPLAY (03, 01) "CADASTRO (P=PACIENTE M=MEDICO C=CONVENIO):"
+           DISPLAY (05, 01) "NOME OU INICIO DO NOME :"
+           DISPLAY (23, 01) " MENSAGEM :".
+       BUS-002.
+           ACCEPT (03, 45) W-TIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO ROT-FIM.
+           IF W-TIPO NOT = "P" AND W-TIPO NOT = "p" AND
+              W-TIPO NOT = "M" AND W-TIPO NOT = "m" AND
+              W-TIPO NOT = "C" AND W-TIPO NOT = "c"
+              MOVE "*** DIGITE P, M OU C ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUS-002.
+       BUS-003.
+           MOVE SPACES TO W-NOME
+           ACCEPT (05, 26) W-NOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO BUS-002.
+           PERFORM CALC-TAMNOME THRU CALC-TAMNOME-FIM
+           IF W-TAMNOME = 0
+              MOVE "*** DIGITE ALGUM NOME PARA BUSCAR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUS-003.
+
+           IF W-TIPO = "P" OR W-TIPO = "p"
+              GO TO BUS-PAC.
+           IF W-TIPO = "M" OR W-TIPO = "m"
+              GO TO BUS-MED.
+           GO TO BUS-CONV.
+
+      *    CALCULA O TAMANHO SIGNIFICATIVO (SEM ESPACOS A DIREITA) DO
+      *    NOME DIGITADO PARA A COMPARACAO POR PREFIXO
+       CALC-TAMNOME.
+           MOVE 0 TO W-TAMNOME
+           PERFORM VARYING IND-BUS FROM 1 BY 1 UNTIL IND-BUS > 30
+              IF W-NOME(IND-BUS:1) NOT = SPACE
+                 MOVE IND-BUS TO W-TAMNOME
+              END-IF
+           END-PERFORM.
+       CALC-TAMNOME-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       BUS-PAC.
+           DISPLAY (07, 01) "CPF        NOME                          "
+                             "TELEFONE"
+           MOVE SPACES  TO NOMEPACI
+           MOVE W-NOME  TO NOMEPACI
+           MOVE 0 TO W-EOF-BUS W-ACHOU
+           MOVE 8 TO W-LINHA
+           START CADPACI KEY IS NOT LESS THAN NOMEPACI
+              INVALID KEY MOVE 1 TO W-EOF-BUS
+           END-START
+           PERFORM BUS-PAC-LOOP THRU BUS-PAC-LOOP-FIM
+              UNTIL W-EOF-BUS = 1
+           IF W-ACHOU = 0
+              MOVE "*** NENHUM PACIENTE ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-IF
+           GO TO BUS-003.
+       BUS-PAC-LOOP.
+           READ CADPACI NEXT RECORD
+              AT END
+                 MOVE 1 TO W-EOF-BUS
+              NOT AT END
+                 IF NOMEPACI(1:W-TAMNOME) NOT = W-NOME(1:W-TAMNOME)
+                    MOVE 1 TO W-EOF-BUS
+                 ELSE
+                    IF STATUSREG OF REGCADPACI NOT = "I"
+                       MOVE 1 TO W-ACHOU
+                       DISPLAY (W-LINHA, 01) CPF
+                       DISPLAY (W-LINHA, 12) NOMEPACI
+                       DISPLAY (W-LINHA, 44) NUMTEL(1)
+                       ADD 1 TO W-LINHA
+                       IF W-LINHA > 20
+                          PERFORM BUS-PAGINA THRU BUS-PAGINA-FIM
+                          MOVE 8 TO W-LINHA
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+       BUS-PAC-LOOP-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       BUS-MED.
+           DISPLAY (07, 01) "CRM    NOME                          "
+                             "EMAIL"
+           MOVE SPACES        TO NOME OF REGCADMED
+           MOVE W-NOME         TO NOME OF REGCADMED
+           MOVE 0 TO W-EOF-BUS W-ACHOU
+           MOVE 8 TO W-LINHA
+           START CADMED KEY IS NOT LESS THAN NOME OF REGCADMED
+              INVALID KEY MOVE 1 TO W-EOF-BUS
+           END-START
+           PERFORM BUS-MED-LOOP THRU BUS-MED-LOOP-FIM
+              UNTIL W-EOF-BUS = 1
+           IF W-ACHOU = 0
+              MOVE "*** NENHUM MEDICO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-IF
+           GO TO BUS-003.
+       BUS-MED-LOOP.
+           READ CADMED NEXT RECORD
+              AT END
+                 MOVE 1 TO W-EOF-BUS
+              NOT AT END
+                 IF NOME OF REGCADMED(1:W-TAMNOME) NOT =
+                    W-NOME(1:W-TAMNOME)
+                    MOVE 1 TO W-EOF-BUS
+                 ELSE
+                    IF STATUSREG OF REGCADMED NOT = "I"
+                       MOVE 1 TO W-ACHOU
+                       DISPLAY (W-LINHA, 01) CRM
+                       DISPLAY (W-LINHA, 08) NOME OF REGCADMED
+                       DISPLAY (W-LINHA, 40) EMAIL OF REGCADMED
+                       ADD 1 TO W-LINHA
+                       IF W-LINHA > 20
+                          PERFORM BUS-PAGINA THRU BUS-PAGINA-FIM
+                          MOVE 8 TO W-LINHA
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+       BUS-MED-LOOP-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       BUS-CONV.
+           DISPLAY (07, 01) "CODIGO NOME                          "
+                             "VALOR PLANO"
+           MOVE SPACES        TO NOME OF REGCADCONV
+           MOVE W-NOME         TO NOME OF REGCADCONV
+           MOVE 0 TO W-EOF-BUS W-ACHOU
+           MOVE 8 TO W-LINHA
+           START CADCONV KEY IS NOT LESS THAN NOME OF REGCADCONV
+              INVALID KEY MOVE 1 TO W-EOF-BUS
+           END-START
+           PERFORM BUS-CONV-LOOP THRU BUS-CONV-LOOP-FIM
+              UNTIL W-EOF-BUS = 1
+           IF W-ACHOU = 0
+              MOVE "*** NENHUM CONVENIO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-IF
+           GO TO BUS-003.
+       BUS-CONV-LOOP.
+           READ CADCONV NEXT RECORD
+              AT END
+                 MOVE 1 TO W-EOF-BUS
+              NOT AT END
+                 IF NOME OF REGCADCONV(1:W-TAMNOME) NOT =
+                    W-NOME(1:W-TAMNOME)
+                    MOVE 1 TO W-EOF-BUS
+                 ELSE
+                    IF STATUSREG OF REGCADCONV NOT = "I"
+                       MOVE 1 TO W-ACHOU
+                       DISPLAY (W-LINHA, 01) CODIGO
+                       DISPLAY (W-LINHA, 08) NOME OF REGCADCONV
+                       DISPLAY (W-LINHA, 40) VLRPLANO
+                       ADD 1 TO W-LINHA
+                       IF W-LINHA > 20
+                          PERFORM BUS-PAGINA THRU BUS-PAGINA-FIM
+                          MOVE 8 TO W-LINHA
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+       BUS-CONV-LOOP-FIM.
+           EXIT.
+
+      *    PAUSA A LISTAGEM QUANDO A TELA ENCHE
+       BUS-PAGINA.
+           DISPLAY (22, 01) "ENTER=CONTINUA A LISTAGEM..."
+           ACCEPT (22, 01) MENS
+           DISPLAY (07, 01) ERASE
+           DISPLAY (22, 01) "                            ".
+       BUS-PAGINA-FIM.
+           EXIT.
+
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADPACI CADMED CADCONV.
+           DISPLAY (01, 01) ERASE.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
