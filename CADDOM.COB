@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADDOM.
+      *AUTHOR. LUCAS ALVES VIEIRA.
+      **************************************
+      * CADASTRO DE DOMINIOS (TABELAS AUXILIARES) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT LOOKUP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LKCHAVE
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOOKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOOKUP.DAT".
+       01 REGLOOKUP.
+                03 LKCHAVE.
+                   05 LKDOM             PIC X(02).
+                   05 LKCOD             PIC X(02).
+                03 LKDESC               PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY (01, 01) ERASE.
+       INC-OP0.
+           OPEN I-O LOOKUP
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                      OPEN OUTPUT LOOKUP
+                      CLOSE LOOKUP
+                      MOVE "*** ARQUIVO LOOKUP SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO LOOKUP " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE SPACES TO LKDOM LKCOD LKDESC.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 15) "CADASTRO DE DOMINIOS"
+                DISPLAY (03, 01) "PL=PLANO  ES=ESPECIALIDADE  GN=GENERO"
+                DISPLAY (05, 01) "DOMINIO    : "
+                DISPLAY (06, 01) "CODIGO     : "
+                DISPLAY (07, 01) "DESCRICAO  : ".
+
+       INC-002.
+                ACCEPT  (05, 15) LKDOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE LOOKUP
+                   GO TO ROT-FIM.
+                IF LKDOM NOT = "PL" AND LKDOM NOT = "ES" AND
+                   LKDOM NOT = "GN"
+                   MOVE "*** DOMINIO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       INC-002B.
+                ACCEPT (06, 15) LKCOD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF LKCOD = SPACES
+                   MOVE "*** CODIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002B.
+       LER-LOOKUP01.
+                MOVE 0 TO W-SEL
+                READ LOOKUP
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY (05, 15) LKDOM
+                      DISPLAY (06, 15) LKCOD
+                      DISPLAY (07, 15) LKDESC
+
+                      MOVE "*** ITEM JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO LOOKUP"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT (07, 15) LKDESC WITH UPDATE
+                IF LKDESC  = SPACES
+                   MOVE "*** DESCRICAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002B.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGLOOKUP
+                IF ST-ERRO = "00"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** ITEM JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE LOOKUP"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE LOOKUP
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002B.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGLOOKUP
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE LOOKUP"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE LOOKUP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
